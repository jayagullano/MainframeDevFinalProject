@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------
+      * SKUMAST - SKU master file record - the product catalog used to
+      * confirm a SKU on an incoming transaction actually exists.
+      *----------------------------------------------------------------
+       01 sku-master-record.
+           05 skm-sku-code                   pic x(15).
+           05 skm-sku-description             pic x(30).
