@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * REGNTBL - Region roll-up table.  Populated on the fly from the
+      * region codes already present in ws-store-table (STORTBL), so a
+      * new region shows up automatically the first time a store in it
+      * is totalled.
+      *----------------------------------------------------------------
+       01 ws-region-table.
+           05 ws-region-entry occurs 20 times
+               indexed by ws-region-idx.
+               10 wrg-region-code              pic x(02).
+               10 wrg-region-sl-total          pic 9(7)v99.
+               10 wrg-region-return-total        pic 9(7)v99.
+
+       77 ws-region-count                     pic 9(02) value 0.
