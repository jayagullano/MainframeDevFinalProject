@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      * YTDREC - Year-to-date carry-forward record.  Each day's run
+      * reads this (when YTD mode is on), adds the day's totals, and
+      * rewrites it, so month/year-end reporting is not a manual sum
+      * of 20-30 daily Report.out printouts.
+      *----------------------------------------------------------------
+       01 ytd-totals-record.
+           05 yt-as-of-date                  pic 9(06).
+           05 yt-sl-amount                   pic 9(09)v99.
+           05 yt-sales-amount                pic 9(09)v99.
+           05 yt-layaway-amount              pic 9(09)v99.
+           05 yt-return-amount               pic 9(09)v99.
+           05 yt-tax-amount                  pic 9(09)v99.
