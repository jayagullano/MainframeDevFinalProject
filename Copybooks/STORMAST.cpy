@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * STORMAST - Store master file record.
+      * One entry per store.  Ops adds/retires a store here instead of
+      * filing a change request against Edits to move an 88-level.
+      *----------------------------------------------------------------
+       01 store-master-record.
+           05 sm-store-number               pic x(02).
+           05 sm-store-name                  pic x(20).
+           05 sm-store-region                pic x(02).
+           05 sm-store-active                pic x(01).
+               88 sm-store-is-active             value "Y".
