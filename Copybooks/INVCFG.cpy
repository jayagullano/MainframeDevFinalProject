@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      * INVCFG - Invoice-number format parameter record.  One record,
+      * read once at program start, so letting a new prefix letter
+      * through is a data change, not a recompile.
+      *----------------------------------------------------------------
+       01 invoice-config-record.
+           05 ic-valid-letters               pic x(10).
+           05 ic-invoice-low                 pic 9(06).
+           05 ic-invoice-high                pic 9(06).
