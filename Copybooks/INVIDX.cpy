@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------
+      * INVIDX - Indexed invoice-number lookup record.  Written once
+      * per accepted record so a later invoice with the same number on
+      * an unrelated line can be caught as a duplicate.
+      *----------------------------------------------------------------
+       01 invoice-index-record.
+           05 ix-invoice-number               pic x(09).
+           05 ix-store-number                  pic x(02).
