@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * HVRETURN - High_Value_Returns.dat exception record.  Program4
+      * writes one of these for any return over the configured dollar
+      * threshold so loss-prevention does not have to read the whole
+      * returns report looking for large amounts.
+      *----------------------------------------------------------------
+       01 high-value-return-record.
+           05 hv-transaction-code             pic x(01).
+           05 hv-transaction-amount           pic 9(05)v99.
+           05 hv-payment-type                 pic x(02).
+           05 hv-store-number                  pic x(02).
+           05 hv-invoice-number                pic x(09).
+           05 hv-sku-code                     pic x(15).
+           05 hv-reason-code                  pic x(02).
