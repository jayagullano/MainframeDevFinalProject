@@ -0,0 +1,29 @@
+      *----------------------------------------------------------------
+      * CKPT2 - Program2 restart checkpoint record.  Written every
+      * ws-checkpoint-interval reads so a run restarted after an abend
+      * can reposition past already-processed records instead of
+      * reprocessing the whole Valid.dat file from record 1.  Carries
+      * the dollar totals and the transaction/payment-type counters
+      * that feed the summary report, so a restarted run's grand
+      * totals and counts both come out right.  It does NOT carry the
+      * per-store (STORTOT) or per-region (REGNTBL) breakdown - those
+      * tables still reset to zero on a restart and only accumulate
+      * the records processed after the restart point, so a per-store
+      * or per-region line on a restarted run's report reflects only
+      * the post-restart portion of the day's activity.
+      *----------------------------------------------------------------
+       01 checkpoint-record.
+           05 ck-records-read                pic 9(07).
+           05 ck-total-sl-amount             pic 9(06)v99.
+           05 ck-total-sales-amount          pic 9(06)v99.
+           05 ck-total-layaway-amount        pic 9(06)v99.
+           05 ck-total-returns-amount        pic 9(06)v99.
+           05 ck-total-exchange-amount        pic 9(06)v99.
+           05 ck-sl-counter                  pic 9(05).
+           05 ck-sales-counter                pic 9(05).
+           05 ck-layaway-counter              pic 9(05).
+           05 ck-returns-counter              pic 9(05).
+           05 ck-exchange-counter             pic 9(05).
+           05 ck-cash-counter                 pic 999.
+           05 ck-credit-counter               pic 999.
+           05 ck-debit-counter                pic 999.
