@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * SKUTBL - In-memory SKU catalog table, loaded from SkuMast.dat.
+      * Shared shape for Program1 (edit against) and Program3 (lookup
+      * the description for the detail line).
+      *----------------------------------------------------------------
+       01 ws-sku-table.
+           05 ws-sku-entry occurs 1000 times
+               indexed by ws-sku-idx.
+               10 wsk-sku-code                pic x(15).
+               10 wsk-sku-description          pic x(30).
+
+       77 ws-sku-count                        pic 9(04) value 0.
+       77 ws-sku-not-found                    pic x(01) value "N".
+           88 ws-sku-was-not-found                value "Y".
