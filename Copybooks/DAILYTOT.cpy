@@ -0,0 +1,11 @@
+      *----------------------------------------------------------------
+      * DAILYTOT - Daily_Totals.dat audit-trail record.  One line is
+      * appended per Program2 run so grand totals can be trended day
+      * over day without transcribing numbers off Report.out by hand.
+      *----------------------------------------------------------------
+       01 daily-totals-record.
+           05 dt-run-date                    pic 9(06).
+           05 filler                          pic x(02).
+           05 dt-grand-total                 pic 9(07)v99.
+           05 filler                          pic x(02).
+           05 dt-input-filename                pic x(60).
