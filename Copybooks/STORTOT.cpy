@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------
+      * STORTOT - Per-store running totals table.  Sized and keyed off
+      * the store master (STORTBL) so a store added to StoreMast.dat
+      * gets a totals slot automatically instead of a per-program
+      * recompile to add another hardcoded store total.  Programs 2-4
+      * each use the columns that apply to them and leave the rest at
+      * zero.
+      *----------------------------------------------------------------
+       01 ws-store-totals-table.
+           05 ws-store-tot-entry occurs 50 times
+               indexed by ws-stot-idx.
+               10 stt-store-number             pic x(02).
+               10 stt-sl-count                 pic 9(05).
+               10 stt-sl-amount                 pic 9(07)v99.
+               10 stt-sales-count              pic 9(05).
+               10 stt-sales-amount              pic 9(07)v99.
+               10 stt-layaway-count             pic 9(05).
+               10 stt-layaway-amount            pic 9(07)v99.
+               10 stt-return-count              pic 9(05).
+               10 stt-return-amount             pic 9(07)v99.
+               10 stt-exchange-count            pic 9(05).
+               10 stt-exchange-amount           pic 9(07)v99.
+               10 stt-tax-amount                pic 9(07)v99.
+
+       77 ws-store-tot-count                   pic 9(03) value 0.
