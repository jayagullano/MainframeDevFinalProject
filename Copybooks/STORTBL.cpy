@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * STORTBL - In-memory store table, loaded from StoreMast.dat at
+      * program start.  Shared shape for Programs 1-4 so that adding or
+      * retiring a store is a data change, not a per-program recompile.
+      *----------------------------------------------------------------
+       01 ws-store-table.
+           05 ws-store-entry occurs 50 times
+               indexed by ws-store-idx.
+               10 wst-store-number            pic x(02).
+               10 wst-store-region             pic x(02).
+               10 wst-store-active             pic x(01).
+                   88 wst-is-active                value "Y".
+
+       77 ws-store-count                      pic 9(03) value 0.
+       77 ws-store-not-found                  pic x(01) value "N".
+           88 ws-store-was-not-found              value "Y".
