@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * TAXLIAB - Tax_Liability.dat record.  Program3 appends one SL
+      * line per store per run and Program4 appends one RT line per
+      * store per run, so the quarterly remittance figure is a sum of
+      * the file rather than a manual subtraction off two printouts.
+      *----------------------------------------------------------------
+       01 tax-liability-record.
+           05 tl-run-date                    pic 9(06).
+           05 filler                          pic x(02).
+           05 tl-store-number                  pic x(02).
+           05 filler                          pic x(02).
+           05 tl-source-code                  pic x(02).
+           05 filler                          pic x(02).
+           05 tl-tax-amount                  pic 9(07)v99.
