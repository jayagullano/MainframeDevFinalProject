@@ -0,0 +1,97 @@
+//MAFDRUN  JOB (GRP07),'GROUP 07 DAILY RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* MAFDRUN - nightly batch stream for the Group 7 sales system.
+//* Runs Edits (Program1) to scrub the day's raw transactions, then
+//* Program2 to split the clean transactions out by type, then
+//* Program3 and Program4 to report on the sales/layaway and return
+//* sides.  Each step's file names and mode switches are passed in
+//* through STDENV so a rerun against a different data set, or with
+//* CSV/YTD mode turned on, does not require touching this member.
+//*
+//* Return-code convention used below:
+//*   0      - clean
+//*   4      - Edits found validation exceptions (Invalid.dat has
+//*             rows); Valid.dat/ValidCount.dat are still usable
+//*   8      - Program2's reconciliation check against
+//*             ValidCount.dat did not balance; worth a look, but
+//*             the split files are still usable for Program3/4
+//*   16/greater - abend-level failure; stop the chain
+//*
+//* Each downstream step is bypassed only when an earlier step came
+//* back abend-level (RC > 8), so a day with edit exceptions or a
+//* reconciliation mismatch still finishes the run for review.
+//*
+//* EDITS_RESETINVOICEIDX=Y clears invoice-index-file before Edits
+//* runs.  Leave it at N for the normal nightly run so the index
+//* keeps accumulating; set it to Y only when resubmitting the same
+//* day's Input.dat after correcting the rows that landed on
+//* Invalid.dat, so the records already accepted the first time are
+//* not flagged as duplicates of themselves on the rerun.
+//*--------------------------------------------------------------
+//*
+//STEP010  EXEC PGM=BPXBATCH,
+//             PARM='PGM /u/group07/mafd/bin/edits'
+//STDENV   DD *
+EDITS_INFILE=/u/group07/mafd/data/Input.dat
+EDITS_INVALIDFILE=/u/group07/mafd/data/Invalid.dat
+EDITS_VALIDFILE=/u/group07/mafd/data/Valid.dat
+EDITS_ERRORFILE=/u/group07/mafd/data/Errors.dat
+EDITS_STOREMASTFILE=/u/group07/mafd/data/StoreMast.dat
+EDITS_INVOICECFGFILE=/u/group07/mafd/data/InvoiceCfg.dat
+EDITS_SKUMASTFILE=/u/group07/mafd/data/SkuMast.dat
+EDITS_VALIDCOUNTFILE=/u/group07/mafd/data/ValidCount.dat
+EDITS_INVOICEIDXFILE=/u/group07/mafd/data/InvoiceIndex.dat
+EDITS_RESETINVOICEIDX=N
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=BPXBATCH,COND=(8,GT,STEP010),
+//             PARM='PGM /u/group07/mafd/bin/mafd_final'
+//STDENV   DD *
+MAFD2_INPUTFILE=/u/group07/mafd/data/Valid.dat
+MAFD2_SLFILE=/u/group07/mafd/data/Sales_Layaway.dat
+MAFD2_RETURNFILE=/u/group07/mafd/data/Returns.dat
+MAFD2_EXCHANGEFILE=/u/group07/mafd/data/Exchanges.dat
+MAFD2_REPORTFILE=/u/group07/mafd/data/Report.out
+MAFD2_STOREMASTFILE=/u/group07/mafd/data/StoreMast.dat
+MAFD2_VALIDCOUNTFILE=/u/group07/mafd/data/ValidCount.dat
+MAFD2_CHECKPOINTFILE=/u/group07/mafd/data/Checkpoint2.dat
+MAFD2_DAILYTOTFILE=/u/group07/mafd/data/Daily_Totals.dat
+MAFD2_YTDFILE=/u/group07/mafd/data/Ytd_Totals_Program2.dat
+MAFD2_YTDMODE=N
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=BPXBATCH,
+//             COND=((8,GT,STEP010),(8,GT,STEP020)),
+//             PARM='PGM /u/group07/mafd/bin/mafd_final_program3'
+//STDENV   DD *
+MAFD3_INPUTFILE=/u/group07/mafd/data/Sales_Layaway.dat
+MAFD3_REPORTFILE=/u/group07/mafd/data/SalesReport.out
+MAFD3_CSVFILE=/u/group07/mafd/data/SalesReport.csv
+MAFD3_CSVMODE=N
+MAFD3_STOREMASTFILE=/u/group07/mafd/data/StoreMast.dat
+MAFD3_SKUMASTFILE=/u/group07/mafd/data/SkuMast.dat
+MAFD3_TAXLIABFILE=/u/group07/mafd/data/Tax_Liability.dat
+MAFD3_YTDFILE=/u/group07/mafd/data/Ytd_Totals_Program3.dat
+MAFD3_YTDMODE=N
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=BPXBATCH,
+//             COND=((8,GT,STEP010),(8,GT,STEP020)),
+//             PARM='PGM /u/group07/mafd/bin/mafd_final_program4'
+//STDENV   DD *
+MAFD4_INPUTFILE=/u/group07/mafd/data/Returns.dat
+MAFD4_REPORTFILE=/u/group07/mafd/data/Report.out
+MAFD4_STOREMASTFILE=/u/group07/mafd/data/StoreMast.dat
+MAFD4_TAXLIABFILE=/u/group07/mafd/data/Tax_Liability.dat
+MAFD4_HVRETURNFILE=/u/group07/mafd/data/High_Value_Returns.dat
+MAFD4_HVTHRESHOLD=500.00
+/*
+//STDOUT   DD SYSOUT=*
+//STDERR   DD SYSOUT=*
