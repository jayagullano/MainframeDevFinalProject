@@ -2,37 +2,74 @@
        program-id. MAFD_Final.
        author. Rolando Agullano.
        date-written. 2020-03-27.
-      *Purpose: This program takes an input from a data file, and 
-      *performs a process to produce a report, and data validation that 
+      *Purpose: This program takes an input from a data file, and
+      *performs a process to produce a report, and data validation that
       *moves Sales, Layaways, and Returns to a respective file.
+      *Editted by the maintenance team to add Exchange ('X') records as
+      *their own transaction stream, to drive per-store totals off the
+      *store master instead of a fixed list of stores, to roll those
+      *totals up by region, to reconcile the record count against
+      *Program1's valid-record count, to checkpoint progress so a run
+      *can restart without reprocessing, to append each run's grand
+      *total to a running daily audit trail, to optionally accumulate
+      *year-to-date totals, and to drive every file name from the
+      *environment instead of a hardcoded path.
 
        environment division.
+       configuration section.
        input-output section.
        file-control.
 
             select in-file
-                assign to '../../../data/Valid.dat'
+                assign to ws-input-filename
                 organization is line sequential.
 
             select sales-layaway-file
-                assign to '../../../data/Sales_Layaway.dat'
+                assign to ws-sl-filename
                 organization is line sequential.
 
            select return-file
-                assign to '../../../data/Returns.dat'
+                assign to ws-return-filename
+                organization is line sequential.
+
+           select exchange-file
+                assign to ws-exchange-filename
                 organization is line sequential.
 
            select report-file
-                assign to '../../../data/Report.out'
+                assign to ws-report-filename
                 organization is line sequential.
 
-       configuration section.
+           select store-master-file
+               assign to ws-storemast-filename
+               organization is line sequential
+               file status is ws-storemast-status.
+
+           select valid-count-file
+               assign to ws-validcount-filename
+               organization is line sequential
+               file status is ws-vc-status.
+
+           select checkpoint-file
+               assign to ws-checkpoint-filename
+               organization is line sequential
+               file status is ws-ckpt-status.
+
+           select daily-totals-file
+               assign to ws-dailytot-filename
+               organization is line sequential
+               file status is ws-dt-status.
+
+           select ytd-totals-file
+               assign to ws-ytd-filename
+               organization is line sequential
+               file status is ws-ytd-status.
 
        data division.
 
        file section.
        fd in-file
-          record contains 36 characters
+          record contains 38 characters
           data record is input-line.
 
       *Employee record will take input from the dat file
@@ -40,12 +77,13 @@
            05 il-transaction-code              pic x.
            05 il-transaction-amount            pic 9(5)v99.
            05 il-payment-type                  pic xx.
-           05 il-store-number                  pic 99.
+           05 il-store-number                  pic x(02).
            05 il-invoice-number                pic x(9).
            05 il-sku-code                      pic x(15).
+           05 il-reason-code                   pic xx.
 
        fd sales-layaway-file
-           record contains 36 characters
+           record contains 38 characters
            data record is sales-layaway-line.
 
       *Print-line will be the main output to the formatted report
@@ -53,52 +91,153 @@
            05 sl-transaction-code              pic x.
            05 sl-transaction-amount            pic 9(5)v99.
            05 sl-payment-type                  pic xx.
-           05 sl-store-number                  pic 99.
+           05 sl-store-number                  pic x(02).
            05 sl-invoice-number                pic x(9).
            05 sl-sku-code                      pic x(15).
+           05 sl-reason-code                   pic xx.
 
        fd return-file
-           record contains 36 characters
+           record contains 38 characters
            data record is return-line.
 
-      *Grad-line will output 
+      *Grad-line will output
        01 return-line.
            05 rl-transaction-code              pic x.
            05 rl-transaction-amount            pic 9(5)v99.
            05 rl-payment-type                  pic xx.
-           05 rl-store-number                  pic 99.
+           05 rl-store-number                  pic x(02).
            05 rl-invoice-number                pic x(9).
            05 rl-sku-code                      pic x(15).
+           05 rl-reason-code                   pic xx.
+
+      *Exchange records get their own stream so an 'X' transaction does
+      *not have to be squeezed into the sales/layaway or return file.
+       fd exchange-file
+           record contains 38 characters
+           data record is exchange-line.
+
+       01 exchange-line.
+           05 ex-transaction-code              pic x.
+           05 ex-transaction-amount            pic 9(5)v99.
+           05 ex-payment-type                  pic xx.
+           05 ex-store-number                  pic x(02).
+           05 ex-invoice-number                pic x(9).
+           05 ex-sku-code                      pic x(15).
+           05 ex-reason-code                   pic xx.
 
        fd report-file
-           record contains 91 characters
+           record contains 130 characters
            data record is report-line.
 
-      *Grad-line will output 
+      *Grad-line will output
        01 report-line.
-           05 filler                           pic x(91).
-           
+           05 filler                           pic x(130).
+
+       fd store-master-file
+           data record is store-master-record
+           record contains 25 characters.
+
+       copy STORMAST.
+
+       fd valid-count-file
+           data record is valid-count-line
+           record contains 10 characters.
+
+       01 valid-count-line                   pic 9(10).
+
+       fd checkpoint-file
+           data record is checkpoint-record
+           record contains 81 characters.
+
+       copy CKPT2.
+
+       fd daily-totals-file
+           data record is daily-totals-record
+           record contains 79 characters.
+
+       copy DAILYTOT.
+
+       fd ytd-totals-file
+           data record is ytd-totals-record
+           record contains 61 characters.
+
+       copy YTDREC.
+
        working-storage section.
 
+      *File names - overridable via environment variables so a rerun
+      *or an alternate data set does not require a recompile.
+       01 ws-input-filename                  pic x(60) value
+           "../../../data/Valid.dat".
+       01 ws-sl-filename                     pic x(60) value
+           "../../../data/Sales_Layaway.dat".
+       01 ws-return-filename                 pic x(60) value
+           "../../../data/Returns.dat".
+       01 ws-exchange-filename               pic x(60) value
+           "../../../data/Exchanges.dat".
+       01 ws-report-filename                 pic x(60) value
+           "../../../data/Report.out".
+       01 ws-storemast-filename              pic x(60) value
+           "../../../data/StoreMast.dat".
+       01 ws-validcount-filename             pic x(60) value
+           "../../../data/ValidCount.dat".
+       01 ws-checkpoint-filename             pic x(60) value
+           "../../../data/Checkpoint2.dat".
+       01 ws-dailytot-filename               pic x(60) value
+           "../../../data/Daily_Totals.dat".
+       01 ws-ytd-filename                    pic x(60) value
+           "../../../data/Ytd_Totals_Program2.dat".
+
+       01 ws-vc-status                       pic xx.
+       01 ws-ckpt-status                     pic xx.
+       01 ws-dt-status                       pic xx.
+       01 ws-ytd-status                      pic xx.
+       01 ws-storemast-status                pic xx.
+
+      *Store master table and parallel per-store totals table, both
+      *sized and ordered off StoreMast.dat.
+       copy STORTBL.
+       copy STORTOT.
+       copy REGNTBL.
+
+      *Year-to-date mode switch - 'Y' turns on the accrue-and-rewrite
+      *logic against ytd-totals-file.
+       77 ws-ytd-mode                          pic x value "N".
+           88 ws-ytd-mode-is-on                    value "Y".
+
+       copy YTDREC replacing ==ytd-totals-record== by
+           ==ws-ytd-saved-totals==.
+
+      *Reconciliation against Program1's valid-record count.
+       77 ws-expected-valid-count              pic 9(10) value 0.
+       77 ws-actual-record-count                pic 9(10) value 0.
+       77 ws-reconciliation-ok                  pic x value "Y".
+           88 ws-reconciliation-is-ok               value "Y".
+
+      *Checkpoint/restart controls.
+       77 ws-checkpoint-interval                pic 9(05) value 50.
+       77 ws-records-to-skip                    pic 9(07) value 0.
+       77 ws-skip-sub                           pic 9(07).
+
       *Headers For Formatting Purposes:
 
        01 ws-heading.
            05 filler                           pic x(14) value spaces.
            05 filler                           pic x(53)
-            value 
+            value
             "Group 7, Final Project Program 2 Counts & Totals Page".
            05 filler                           pic x(15)
             value spaces.
            05 ws-sys-date                      pic 9(6).
            05 filler                           pic x(15)
-            value spaces.  
+            value spaces.
            05 ws-sys-time                      pic 9(8).
 
 
        01 ws-heading1.
            05 filler                           pic x(8)
-               value "# Of S&L". 
-           05 filler                           pic x(3).          
+               value "# Of S&L".
+           05 filler                           pic x(3).
            05 filler                           pic x(16)
                value "S&L AMOUNT TOTAL".
            05 filler                           pic x(3).
@@ -128,43 +267,50 @@
            05 filler                           pic x(9).
            05 ws-layaways-amount               pic $zzz,zz9.99.
 
-       01 ws-heading2.
-           05 ws-heading-total                 pic x(9)
-               value "Totals:  ". 
-           05 filler                           pic x(5).          
-           05 filler                           pic x(8)
-               value "STORE 01".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 02".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 03".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 04".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 05".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 12".
-
-       01 ws-output2.
-           05 filler                           pic x(11)
-               value spaces.
-           05 ws-sl-store1                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store2                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store3                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store4                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store5                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store6                     pic $zzz,zz9.99.
-
+      *Per-store detail section - one line per store, driven off the
+      *store-totals table instead of a fixed list of stores.
+       01 ws-store-detail-heading1.
+           05 filler                           pic x(105) value
+               "Store  #S&L   SL Amount    #Sale   Sale Amount   #Lay L
+      -    "ay Amount  #Ret  Ret Amount  #Exch Exch Amount".
+
+       01 ws-store-detail-line.
+           05 filler                           pic x(02).
+           05 ws-std-store                     pic x(02).
+           05 filler                           pic x(03).
+           05 ws-std-sl-count                   pic zzz.
+           05 filler                           pic x(02).
+           05 ws-std-sl-amount                  pic $zz,zz9.99.
+           05 filler                           pic x(02).
+           05 ws-std-sales-count                pic zzz.
+           05 filler                           pic x(02).
+           05 ws-std-sales-amount               pic $zz,zz9.99.
+           05 filler                           pic x(02).
+           05 ws-std-layaway-count              pic zzz.
+           05 filler                           pic x(02).
+           05 ws-std-layaway-amount             pic $zz,zz9.99.
+           05 filler                           pic x(02).
+           05 ws-std-return-count               pic zzz.
+           05 filler                           pic x(02).
+           05 ws-std-return-amount              pic $zz,zz9.99.
+           05 filler                           pic x(02).
+           05 ws-std-exchange-count             pic zzz.
+           05 filler                           pic x(02).
+           05 ws-std-exchange-amount            pic $zz,zz9.99.
+
+      *Region roll-up section - one line per region code found on the
+      *store master.
+       01 ws-region-detail-heading.
+           05 filler                           pic x(30) value
+               "Region  SL Total    Ret Total".
+
+       01 ws-region-detail-line.
+           05 filler                           pic x(02).
+           05 ws-rgd-region                    pic x(02).
+           05 filler                           pic x(03).
+           05 ws-rgd-sl-total                  pic $zz,zz9.99.
+           05 filler                           pic x(02).
+           05 ws-rgd-return-total              pic $zz,zz9.99.
 
        01 ws-heading3.
            05 filler                           pic x(12)
@@ -192,8 +338,8 @@
 
        01 ws-heading4.
            05 filler                           pic x(14)
-               value "# Of Returns: ". 
-           05 filler                           pic x(8).          
+               value "# Of Returns: ".
+           05 filler                           pic x(8).
            05 filler                           pic x(19)
                value "Return Amount Total".
 
@@ -203,12 +349,40 @@
            05 filler                           pic x(17).
            05 ws-return-total-amount           pic $zzz,zz9.99.
 
+       01 ws-heading4x.
+           05 filler                           pic x(17)
+               value "# Of Exchanges: ".
+           05 filler                           pic x(5).
+           05 filler                           pic x(21)
+               value "Exchange Amount Total".
+
+       01 ws-output4x.
+           05 filler                           pic x(7).
+           05 ws-exchange-total                pic zzz.
+           05 filler                           pic x(17).
+           05 ws-exchange-total-amount         pic $zzz,zz9.99.
+
        01 ws-heading5.
            05 filler                           pic x(14)
                value "GRAND TOTAL = ".
            05 ws-grand-total-output            pic $zzz,zz9.99.
 
-      *Transaction types: Sales, Layaways, Returns
+       01 ws-heading6.
+           05 filler                           pic x(30)
+               value "*** RECONCILIATION WARNING ***".
+
+       01 ws-output6.
+           05 filler                           pic x(8)
+               value "Program1".
+           05 filler                           pic x(2).
+           05 ws-rec-expected                  pic zzzzzzzzz9.
+           05 filler                           pic x(11)
+               value " valid vs. ".
+           05 ws-rec-actual                    pic zzzzzzzzz9.
+           05 filler                           pic x(21)
+               value " processed by Prog 2".
+
+      *Transaction types: Sales, Layaways, Returns, Exchanges
        01 ws-transaction-codes.
            05 ws-transaction-s                 pic x
                value "S".
@@ -216,19 +390,16 @@
                value "L".
            05 ws-transaction-r                 pic x
                value "R".
+           05 ws-transaction-x                 pic x
+               value "X".
 
       *Program Counters
        01 ws-program-counters.
-           05 ws-total-sl-counter              pic 999.
-           05 ws-sales-counter                 pic 99.
-           05 ws-layaway-counter               pic 99.
-           05 ws-returns-counter               pic 99.
-           05 ws-returns-count-1               pic 99.
-           05 ws-returns-count-2               pic 99.
-           05 ws-returns-count-3               pic 99.
-           05 ws-returns-count-4               pic 99.
-           05 ws-returns-count-5               pic 99.
-           05 ws-returns-count-6               pic 99.
+           05 ws-total-sl-counter              pic 9(05).
+           05 ws-sales-counter                 pic 9(05).
+           05 ws-layaway-counter               pic 9(05).
+           05 ws-returns-counter                pic 9(05).
+           05 ws-exchange-counter               pic 9(05).
 
       *Program Total Amounts
        01 ws-total-amounts.
@@ -236,26 +407,9 @@
            05 ws-total-sales-amount            pic 9(6)v99.
            05 ws-total-layaway-amount          pic 9(6)v99.
            05 ws-total-returns-amount          pic 9(6)v99.
+           05 ws-total-exchange-amount          pic 9(6)v99.
            05 ws-grand-total-amount            pic 9(6)v99.
 
-      *Store total amounts per store
-       01 ws-store-totals.
-           05 ws-store-total-1                 pic 9(5)v99.
-           05 ws-store-total-2                 pic 9(5)v99.
-           05 ws-store-total-3                 pic 9(5)v99.
-           05 ws-store-total-4                 pic 9(5)v99.
-           05 ws-store-total-5                 pic 9(5)v99.
-           05 ws-store-total-6                 pic 9(5)v99.
-
-      *Return totals per store
-       01 ws-store-return-totals.
-           05 ws-store-return-1                pic 9(5)v99.
-           05 ws-store-return-2                pic 9(5)v99.
-           05 ws-store-return-3                pic 9(5)v99.
-           05 ws-store-return-4                pic 9(5)v99.
-           05 ws-store-return-5                pic 9(5)v99.
-           05 ws-store-return-6                pic 9(5)v99.
-
       *Payment types
        01 ws-payment-types.
            05 ws-payment-CA                    pic xx
@@ -281,16 +435,62 @@
       *per type
        77 ws-payment-type-counter              pic 999.
 
-      *EOF Flag 
+      *EOF Flag
        77 ws-eof-flag                          pic x
                value "n".
 
        procedure division.
        000-Main.
 
+      *Read file-name overrides from the environment, if present.
+           accept ws-input-filename from environment "MAFD2_INPUTFILE"
+               on exception continue end-accept.
+           accept ws-sl-filename from environment "MAFD2_SLFILE"
+               on exception continue end-accept.
+           accept ws-return-filename
+               from environment "MAFD2_RETURNFILE"
+               on exception continue end-accept.
+           accept ws-exchange-filename
+               from environment "MAFD2_EXCHANGEFILE"
+               on exception continue end-accept.
+           accept ws-report-filename
+               from environment "MAFD2_REPORTFILE"
+               on exception continue end-accept.
+           accept ws-storemast-filename
+               from environment "MAFD2_STOREMASTFILE"
+               on exception continue end-accept.
+           accept ws-validcount-filename
+               from environment "MAFD2_VALIDCOUNTFILE"
+               on exception continue end-accept.
+           accept ws-checkpoint-filename
+               from environment "MAFD2_CHECKPOINTFILE"
+               on exception continue end-accept.
+           accept ws-dailytot-filename
+               from environment "MAFD2_DAILYTOTFILE"
+               on exception continue end-accept.
+           accept ws-ytd-filename
+               from environment "MAFD2_YTDFILE"
+               on exception continue end-accept.
+           accept ws-ytd-mode
+               from environment "MAFD2_YTDMODE"
+               on exception continue end-accept.
+
       *Open input and output files
            open input in-file,
-             output sales-layaway-file, return-file, report-file.
+             output sales-layaway-file, return-file, exchange-file,
+             report-file.
+
+           move zeros                          to ws-program-counters,
+             ws-total-amounts, ws-type-counter, ws-payment-type-counter
+             , ws-type-percentages.
+
+           perform 050-load-store-table.
+           perform 070-load-expected-count.
+           perform 080-check-restart.
+
+           if ws-ytd-mode-is-on then
+               perform 090-load-ytd-totals
+           end-if.
 
       *Read the input file, and if finished set to Y
            read in-file
@@ -300,30 +500,179 @@
            write report-line                   from ws-heading
                after advancing 1 lines.
 
-           move zeros                          to ws-program-counters,
-             ws-total-amounts, ws-type-counter, ws-payment-type-counter
-             , ws-type-percentages,ws-store-totals, 
-             ws-store-return-totals.
-
            accept ws-sys-date                  from date.
            accept ws-sys-time                  from time.
-           
+
 
            perform 100-mainLogic until ws-eof-flag = "y".
 
-           perform 400-summaryReport.
+           perform 500-reconcile-counts.
+
+           perform 600-write-daily-totals.
+
+           if ws-ytd-mode-is-on then
+               perform 650-write-ytd-totals
+           end-if.
+
+           perform 700-build-region-totals.
+
+           perform 800-summaryReport.
 
       *Close the output and input files
-           close sales-layaway-file, return-file, report-file,
-             in-file.
+           close sales-layaway-file, return-file, exchange-file,
+             report-file, in-file.
+
+           perform 690-clear-checkpoint.
+
+           if ws-reconciliation-is-ok then
+               move 0                          to return-code
+           else
+               move 8                          to return-code
+           end-if.
 
            stop run.
 
+      *Loads the store master into ws-store-table and builds a
+      *parallel, zeroed entry in ws-store-totals-table for each store
+      *so per-store totals are never tied to a fixed list of stores.
+       050-load-store-table.
+
+           open input store-master-file.
+
+           if ws-storemast-status = "00" then
+               read store-master-file
+                   at end
+                       move "y"                to ws-eof-flag
+               end-read
+
+               perform 055-load-store-entry until ws-eof-flag = "y"
+
+               close store-master-file
+           end-if.
+
+           move "n"                            to ws-eof-flag.
+
+       055-load-store-entry.
+
+           add 1                               to ws-store-count.
+           add 1                               to ws-store-tot-count.
+
+           move sm-store-number to
+               wst-store-number(ws-store-count).
+           move sm-store-region to
+               wst-store-region(ws-store-count).
+           move sm-store-active to
+               wst-store-active(ws-store-count).
+
+           move sm-store-number to
+               stt-store-number(ws-store-tot-count).
+           move zeros to
+               stt-sl-count(ws-store-tot-count),
+               stt-sl-amount(ws-store-tot-count),
+               stt-sales-count(ws-store-tot-count),
+               stt-sales-amount(ws-store-tot-count),
+               stt-layaway-count(ws-store-tot-count),
+               stt-layaway-amount(ws-store-tot-count),
+               stt-return-count(ws-store-tot-count),
+               stt-return-amount(ws-store-tot-count),
+               stt-exchange-count(ws-store-tot-count),
+               stt-exchange-amount(ws-store-tot-count).
+
+           read store-master-file
+               at end
+                   move "y"                    to ws-eof-flag.
+
+      *Reads the control total Program1 wrote so the end-of-run
+      *reconciliation has something to compare against.
+       070-load-expected-count.
+
+           open input valid-count-file.
+
+           if ws-vc-status = "00" then
+               read valid-count-file
+                   at end
+                       continue
+               end-read
+               move valid-count-line           to
+                   ws-expected-valid-count
+               close valid-count-file
+           else
+               move 0                          to
+                   ws-expected-valid-count
+           end-if.
+
+      *If a checkpoint exists from an earlier, interrupted run, skip
+      *past the records already processed and restore the running
+      *totals instead of starting the input file over from record 1.
+       080-check-restart.
+
+           open input checkpoint-file.
+
+           if ws-ckpt-status = "00" then
+               read checkpoint-file
+                   at end
+                       continue
+               end-read
+               close checkpoint-file
+               move ck-records-read            to ws-records-to-skip
+               move ck-total-sl-amount          to ws-total-sl-amount
+               move ck-total-sales-amount       to ws-total-sales-amount
+               move ck-total-layaway-amount     to
+                   ws-total-layaway-amount
+               move ck-total-returns-amount     to
+                   ws-total-returns-amount
+               move ck-total-exchange-amount    to
+                   ws-total-exchange-amount
+               move ck-sl-counter               to ws-total-sl-counter
+               move ck-sales-counter            to ws-sales-counter
+               move ck-layaway-counter          to ws-layaway-counter
+               move ck-returns-counter          to ws-returns-counter
+               move ck-exchange-counter         to ws-exchange-counter
+               move ck-cash-counter             to ws-cash-counter
+               move ck-credit-counter           to ws-credit-counter
+               move ck-debit-counter            to ws-debit-counter
+           else
+               move 0                          to ws-records-to-skip
+           end-if.
+
+           if ws-records-to-skip > 0 then
+               perform 085-skip-input-record
+                   varying ws-skip-sub from 1 by 1
+                   until ws-skip-sub > ws-records-to-skip
+                   or ws-eof-flag = "y"
+               move ws-records-to-skip         to
+                   ws-actual-record-count
+           end-if.
+
+       085-skip-input-record.
+
+           read in-file
+               at end
+                   move "y"                    to ws-eof-flag.
+
+      *Optionally loads a running year-to-date carry-forward record so
+      *this run's totals accrue onto prior days instead of replacing
+      *them.
+       090-load-ytd-totals.
+
+           open input ytd-totals-file.
+
+           if ws-ytd-status = "00" then
+               read ytd-totals-file
+                   at end
+                       continue
+               end-read
+               move ytd-totals-record          to ws-ytd-saved-totals
+               close ytd-totals-file
+           else
+               move zeros                      to ws-ytd-saved-totals
+           end-if.
+
       *This will initiate the process of sorting through inputs
        100-mainLogic.
 
-           
-      *    Determine if the input is a S, L, or R
+
+      *    Determine if the input is a S, L, R, or X
            if (il-transaction-code = ws-transaction-s or
              ws-transaction-l) then
 
@@ -337,39 +686,58 @@
                else if (il-payment-type = ws-payment-DB) then
                    add 1                       to ws-debit-counter
                end-if
-               
+
       *    If the current input is a return
            else if (il-transaction-code = ws-transaction-r) then
 
                perform 300-processReturns
 
-               
-      *        Determine the total transaction amounts per store
-               if (il-store-number = 01) then
-                   add 1                       to ws-returns-count-1
-                   add il-transaction-amount   to ws-store-return-1
-               else if (il-store-number = 02) then
-                   add 1                       to ws-returns-count-2
-                   add il-transaction-amount   to ws-store-return-2
-               else if (il-store-number = 03) then
-                   add 1                       to ws-returns-count-3
-                   add il-transaction-amount   to ws-store-return-3
-               else if (il-store-number = 04) then
-                   add 1                       to ws-returns-count-4
-                   add il-transaction-amount   to ws-store-return-4
-               else if (il-store-number = 05) then
-                   add 1                       to ws-returns-count-5
-                   add il-transaction-amount   to ws-store-return-5
-               else if (il-store-number = 12) then
-                   add 1                       to ws-returns-count-6
-                   add il-transaction-amount   to ws-store-return-6
-               end-if
+      *    If the current input is an exchange
+           else if (il-transaction-code = ws-transaction-x) then
+
+               perform 400-processExchanges
+
+           end-if.
+
+           add 1                               to
+               ws-actual-record-count.
+
+           if function mod(ws-actual-record-count,
+             ws-checkpoint-interval) = 0 then
+               perform 150-write-checkpoint
            end-if.
 
            read in-file
                at end
                    move "y" to ws-eof-flag.
 
+      *Writes the running totals and the current record count to the
+      *checkpoint file so a restart does not reprocess this run.
+       150-write-checkpoint.
+
+           move ws-actual-record-count         to ck-records-read.
+           move ws-total-sl-amount              to ck-total-sl-amount.
+           move ws-total-sales-amount           to
+               ck-total-sales-amount.
+           move ws-total-layaway-amount         to
+               ck-total-layaway-amount.
+           move ws-total-returns-amount         to
+               ck-total-returns-amount.
+           move ws-total-exchange-amount        to
+               ck-total-exchange-amount.
+           move ws-total-sl-counter             to ck-sl-counter.
+           move ws-sales-counter                to ck-sales-counter.
+           move ws-layaway-counter              to ck-layaway-counter.
+           move ws-returns-counter              to ck-returns-counter.
+           move ws-exchange-counter             to ck-exchange-counter.
+           move ws-cash-counter                 to ck-cash-counter.
+           move ws-credit-counter               to ck-credit-counter.
+           move ws-debit-counter                to ck-debit-counter.
+
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
       *Process the sales and layaway data.
        200-processSalesandLayaways.
 
@@ -380,20 +748,15 @@
                add 1                           to ws-total-sl-counter.
                add il-transaction-amount       to ws-total-sl-amount.
 
-               if (il-store-number = 01) then
-                   add il-transaction-amount   to ws-store-total-1
-               else if (il-store-number = 02) then
-                   add il-transaction-amount   to ws-store-total-2
-               else if (il-store-number = 03) then
-                   add il-transaction-amount   to ws-store-total-3
-               else if (il-store-number = 04) then
-                   add il-transaction-amount   to ws-store-total-4
-               else if (il-store-number = 05) then
-                   add il-transaction-amount   to ws-store-total-5
-               else if (il-store-number = 12) then
-                   add il-transaction-amount   to ws-store-total-6
+               perform 210-find-store-total.
+
+               if not ws-store-was-not-found then
+                   add 1                       to
+                       stt-sl-count(ws-stot-idx)
+                   add il-transaction-amount   to
+                       stt-sl-amount(ws-stot-idx)
                end-if.
-       
+
       *        Increment respective codes via if statements
                if (il-transaction-code = ws-transaction-s) then
 
@@ -401,6 +764,13 @@
                    add 1                       to ws-sales-counter
                    add il-transaction-amount   to ws-total-sales-amount
 
+                   if not ws-store-was-not-found then
+                       add 1                   to
+                           stt-sales-count(ws-stot-idx)
+                       add il-transaction-amount to
+                           stt-sales-amount(ws-stot-idx)
+                   end-if
+
                else if (il-transaction-code = ws-transaction-l) then
 
       *            If layaway, increment layaway counter and totals
@@ -408,8 +778,15 @@
                    add il-transaction-amount   to
                      ws-total-layaway-amount
 
+                   if not ws-store-was-not-found then
+                       add 1                   to
+                           stt-layaway-count(ws-stot-idx)
+                       add il-transaction-amount to
+                           stt-layaway-amount(ws-stot-idx)
+                   end-if
+
                end-if.
-      
+
       *Process the returns file data.
        300-processReturns.
 
@@ -418,12 +795,156 @@
 
       *    If return, increment return counter and totals
            add 1                               to ws-returns-counter.
-           add il-transaction-amount           to 
+           add il-transaction-amount           to
+               ws-total-returns-amount.
+
+           perform 210-find-store-total.
+
+           if not ws-store-was-not-found then
+               add 1                           to
+                   stt-return-count(ws-stot-idx)
+               add il-transaction-amount       to
+                   stt-return-amount(ws-stot-idx)
+           end-if.
+
+      *Process the exchange file data.
+       400-processExchanges.
+
+      *    Write to the exchange line
+           write exchange-line                 from input-line.
+
+      *    If exchange, increment exchange counter and totals
+           add 1                               to ws-exchange-counter.
+           add il-transaction-amount           to
+               ws-total-exchange-amount.
+
+           perform 210-find-store-total.
+
+           if not ws-store-was-not-found then
+               add 1                           to
+                   stt-exchange-count(ws-stot-idx)
+               add il-transaction-amount       to
+                   stt-exchange-amount(ws-stot-idx)
+           end-if.
+
+      *Finds the ws-store-totals-table entry matching the current
+      *record's store number, leaving its index in ws-stot-idx.
+       210-find-store-total.
+
+           move "N"                            to ws-store-not-found.
+
+           perform 215-search-store-total
+               varying ws-stot-idx from 1 by 1
+               until ws-stot-idx > ws-store-tot-count
+               or stt-store-number(ws-stot-idx) = il-store-number.
+
+           if ws-stot-idx > ws-store-tot-count then
+               move "Y"                        to ws-store-not-found
+           end-if.
+
+       215-search-store-total.
+           continue.
+
+      *Compares the number of records Program1 passed as valid
+      *against the number this program actually read and processed.
+       500-reconcile-counts.
+
+           if ws-expected-valid-count not = ws-actual-record-count
+             then
+               move "N"                        to ws-reconciliation-ok
+           end-if.
+
+      *Appends this run's grand total to the running audit trail so
+      *totals can be trended day over day.
+       600-write-daily-totals.
+
+           move ws-sys-date                    to dt-run-date.
+           compute dt-grand-total = ws-total-sl-amount -
                ws-total-returns-amount.
+           move ws-input-filename              to dt-input-filename.
+
+           open extend daily-totals-file.
+           if ws-dt-status not = "00" then
+               open output daily-totals-file
+           end-if.
+           write daily-totals-record.
+           close daily-totals-file.
+
+      *Adds this run's totals onto the saved year-to-date totals and
+      *rewrites the YTD file.
+       650-write-ytd-totals.
+
+           move ws-sys-date                    to
+               yt-as-of-date of ws-ytd-saved-totals.
+           add ws-total-sl-amount               to
+               yt-sl-amount of ws-ytd-saved-totals.
+           add ws-total-sales-amount            to
+               yt-sales-amount of ws-ytd-saved-totals.
+           add ws-total-layaway-amount          to
+               yt-layaway-amount of ws-ytd-saved-totals.
+           add ws-total-returns-amount          to
+               yt-return-amount of ws-ytd-saved-totals.
+
+           move ws-ytd-saved-totals             to ytd-totals-record.
+
+           open output ytd-totals-file.
+           write ytd-totals-record.
+           close ytd-totals-file.
+
+      *Resets the checkpoint to zero once a run finishes cleanly so
+      *the next run starts from record 1 instead of skipping ahead.
+       690-clear-checkpoint.
+
+           move zeros                          to checkpoint-record.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+
+      *Builds the region roll-up table from the store master's region
+      *codes and each store's totals.
+       700-build-region-totals.
+
+           move zeros                          to ws-region-count.
+
+           perform 710-roll-up-one-store
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-count.
+
+       710-roll-up-one-store.
+
+           perform 720-find-region-entry.
+
+           add stt-sl-amount(ws-store-idx)     to
+               wrg-region-sl-total(ws-region-idx).
+           add stt-return-amount(ws-store-idx) to
+               wrg-region-return-total(ws-region-idx).
+
+      *Finds (or adds) the region-table entry for the current store's
+      *region code, leaving its index in ws-region-idx.
+       720-find-region-entry.
+
+           perform 725-search-region
+               varying ws-region-idx from 1 by 1
+               until ws-region-idx > ws-region-count
+               or wrg-region-code(ws-region-idx) =
+                 wst-store-region(ws-store-idx).
+
+           if ws-region-idx > ws-region-count then
+               add 1                           to ws-region-count
+               move wst-store-region(ws-store-idx) to
+                   wrg-region-code(ws-region-count)
+               move zeros                      to
+                   wrg-region-sl-total(ws-region-count),
+                   wrg-region-return-total(ws-region-count)
+               move ws-region-count             to ws-region-idx
+           end-if.
 
-       400-summaryReport.
+       725-search-region.
+           continue.
 
-      *    Calculate the final grand total = sales/layaway amount - 
+       800-summaryReport.
+
+      *    Calculate the final grand total = sales/layaway amount -
       *    total returns
            compute ws-grand-total-amount rounded = ws-total-sl-amount
                - ws-total-returns-amount.
@@ -432,7 +953,7 @@
            compute ws-payment-type-counter = ws-cash-counter +
              ws-credit-counter + ws-debit-counter.
 
-           compute ws-cash-percent rounded  = (ws-cash-counter / 
+           compute ws-cash-percent rounded  = (ws-cash-counter /
              ws-payment-type-counter) * 100.
 
            compute ws-credit-percent rounded = (ws-credit-counter /
@@ -449,14 +970,6 @@
            move ws-layaway-counter         to ws-layaways.
            move ws-total-layaway-amount    to ws-layaways-amount.
 
-      *    Formmatted output for store transactions amounts for S & L
-           move ws-store-total-1           to ws-sl-store1.
-           move ws-store-total-2           to ws-sl-store2.
-           move ws-store-total-3           to ws-sl-store3.
-           move ws-store-total-4           to ws-sl-store4.
-           move ws-store-total-5           to ws-sl-store5.
-           move ws-store-total-6           to ws-sl-store6.
-
       *    Formmatted output for store percentages per type
            move ws-cash-percent            to ws-cash-perc.
            move ws-credit-percent          to ws-credit-perc.
@@ -466,6 +979,10 @@
            move ws-returns-counter         to ws-return-total.
            move ws-total-returns-amount    to ws-return-total-amount.
 
+      *    Formmatted output for exchanges
+           move ws-exchange-counter        to ws-exchange-total.
+           move ws-total-exchange-amount   to ws-exchange-total-amount.
+
            move ws-grand-total-amount      to ws-grand-total-output.
 
       *Write headers to the report line
@@ -475,12 +992,6 @@
            write report-line               from ws-output1
                after advancing 1 lines.
 
-           write report-line               from ws-heading2
-               after advancing 2 lines.
-
-           write report-line               from ws-output2
-               after advancing 1 lines.
-
            write report-line               from ws-heading3
                after advancing 2 lines.
 
@@ -493,24 +1004,71 @@
            write report-line               from ws-output4
                after advancing 1 lines.
 
-      *    Formmatted output for store transactions amounts for returns 
-           move ws-store-return-1          to ws-sl-store1.
-           move ws-store-return-2          to ws-sl-store2.
-           move ws-store-return-3          to ws-sl-store3.
-           move ws-store-return-4          to ws-sl-store4.
-           move ws-store-return-5          to ws-sl-store5.
-           move ws-store-return-6          to ws-sl-store6.
-           move "Returns: "                to ws-heading-total.
-.
-      *Outputting the file Returns lines
-           write report-line               from ws-heading2
-               after advancing 2 lines.
+           write report-line               from ws-heading4x
+               after advancing 1 lines.
 
-           write report-line               from ws-output2
+           write report-line               from ws-output4x
                after advancing 1 lines.
 
+      *    Per-store detail, one line per store on the master.
+           write report-line               from ws-store-detail-heading1
+               after advancing 2 lines.
+
+           perform 850-write-store-detail-line
+               varying ws-stot-idx from 1 by 1
+               until ws-stot-idx > ws-store-tot-count.
+
+      *    Region roll-up, one line per region found on the master.
+           write report-line               from ws-region-detail-heading
+               after advancing 2 lines.
+
+           perform 900-write-region-detail-line
+               varying ws-region-idx from 1 by 1
+               until ws-region-idx > ws-region-count.
+
       *Outputting the grand total to the report
            write report-line               from ws-heading5
                after advancing 3 lines.
 
-       end program MAFD_Final.
\ No newline at end of file
+           if not ws-reconciliation-is-ok then
+               write report-line           from ws-heading6
+                   after advancing 2 lines
+               move ws-expected-valid-count to ws-rec-expected
+               move ws-actual-record-count  to ws-rec-actual
+               write report-line           from ws-output6
+                   after advancing 1 lines
+           end-if.
+
+       850-write-store-detail-line.
+
+           move stt-store-number(ws-stot-idx)  to ws-std-store.
+           move stt-sl-count(ws-stot-idx)       to ws-std-sl-count.
+           move stt-sl-amount(ws-stot-idx)      to ws-std-sl-amount.
+           move stt-sales-count(ws-stot-idx)    to ws-std-sales-count.
+           move stt-sales-amount(ws-stot-idx)   to ws-std-sales-amount.
+           move stt-layaway-count(ws-stot-idx)  to
+               ws-std-layaway-count.
+           move stt-layaway-amount(ws-stot-idx) to
+               ws-std-layaway-amount.
+           move stt-return-count(ws-stot-idx)   to ws-std-return-count.
+           move stt-return-amount(ws-stot-idx)  to ws-std-return-amount.
+           move stt-exchange-count(ws-stot-idx) to
+               ws-std-exchange-count.
+           move stt-exchange-amount(ws-stot-idx) to
+               ws-std-exchange-amount.
+
+           write report-line               from ws-store-detail-line
+               after advancing 1 lines.
+
+       900-write-region-detail-line.
+
+           move wrg-region-code(ws-region-idx) to ws-rgd-region.
+           move wrg-region-sl-total(ws-region-idx) to
+               ws-rgd-sl-total.
+           move wrg-region-return-total(ws-region-idx) to
+               ws-rgd-return-total.
+
+           write report-line               from ws-region-detail-line
+               after advancing 1 lines.
+
+       end program MAFD_Final.
