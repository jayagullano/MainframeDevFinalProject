@@ -4,26 +4,49 @@
        date-written. 2020-03-27.
       *Purpose: This program takes input from the Return.dat file
       *created by Program 2, and creates a report.
+      *Editted by the maintenance team to drive per-store return
+      *totals off the store master instead of a fixed list of stores,
+      *to roll those totals up by region, to append this run's return
+      *tax to the shared Tax_Liability.dat file, to append its report
+      *section onto the same Report.out Program2 already wrote instead
+      *of overwriting it, to carry the refund-reason code through and
+      *flag any return over a configured dollar threshold onto
+      *High_Value_Returns.dat, and to drive every file name from the
+      *environment instead of a hardcoded path.
 
        environment division.
+       configuration section.
        input-output section.
        file-control.
 
             select in-file
-                assign to '../../../data/Returns.dat'
+                assign to ws-input-filename
                 organization is line sequential.
 
            select report-file
-                assign to '../../../data/Report.out'
-                organization is line sequential.
+                assign to ws-report-filename
+                organization is line sequential
+                file status is ws-report-status.
 
-       configuration section.
+           select store-master-file
+               assign to ws-storemast-filename
+               organization is line sequential
+               file status is ws-storemast-status.
+
+           select tax-liability-file
+               assign to ws-taxliab-filename
+               organization is line sequential
+               file status is ws-tl-status.
+
+           select high-value-return-file
+               assign to ws-hvreturn-filename
+               organization is line sequential.
 
        data division.
 
        file section.
        fd in-file
-          record contains 36 characters
+          record contains 38 characters
           data record is input-line.
 
       *Employee record will take input from the dat file
@@ -31,20 +54,69 @@
            05 il-transaction-code              pic x.
            05 il-transaction-amount            pic 9(5)v99.
            05 il-payment-type                  pic xx.
-           05 il-store-number                  pic 99.
+           05 il-store-number                  pic x(02).
            05 il-invoice-number                pic x(9).
            05 il-sku-code                      pic x(15).
+           05 il-reason-code                   pic xx.
 
+      *Report-file is opened EXTEND so this run's sections land after
+      *whatever Program2 already wrote, instead of clobbering it.
        fd report-file
-           record contains 93 characters
+           record contains 130 characters
            data record is report-line.
 
-      *Grad-line will output 
        01 report-line.
-           05 filler                           pic x(91).
-           
+           05 filler                           pic x(130).
+
+       fd store-master-file
+           data record is store-master-record
+           record contains 25 characters.
+
+       copy STORMAST.
+
+       fd tax-liability-file
+           data record is tax-liability-record
+           record contains 25 characters.
+
+       copy TAXLIAB.
+
+       fd high-value-return-file
+           data record is high-value-return-record
+           record contains 38 characters.
+
+       copy HVRETURN.
+
        working-storage section.
 
+      *File names - overridable via environment variables so a rerun
+      *or an alternate data set does not require a recompile.
+       01 ws-input-filename                  pic x(60) value
+           "../../../data/Returns.dat".
+       01 ws-report-filename                 pic x(60) value
+           "../../../data/Report.out".
+       01 ws-storemast-filename              pic x(60) value
+           "../../../data/StoreMast.dat".
+       01 ws-taxliab-filename                pic x(60) value
+           "../../../data/Tax_Liability.dat".
+       01 ws-hvreturn-filename               pic x(60) value
+           "../../../data/High_Value_Returns.dat".
+
+       01 ws-tl-status                       pic xx.
+       01 ws-report-status                   pic xx.
+       01 ws-storemast-status                pic xx.
+
+      *Dollar threshold above which a return is flagged to
+      *High_Value_Returns.dat - overridable via the environment.
+       77 ws-hv-threshold                      pic 9(5)v99
+           value 500.00.
+       01 ws-hv-threshold-env                 pic x(10).
+
+      *Store master table, parallel per-store return totals table, and
+      *region roll-up table, all sized and ordered off StoreMast.dat.
+       copy STORTBL.
+       copy STORTOT.
+       copy REGNTBL.
+
       *Headers For Formatting Purposes:
 
        01 ws-heading1.
@@ -58,42 +130,18 @@
             value spaces.
            05 ws-sys-time                      pic 9(8).
 
-       01 ws-heading2.
-           05 ws-heading-total                 pic x(9)
-               value "Totals:  ". 
-           05 filler                           pic x(5).          
-           05 filler                           pic x(8)
-               value "STORE 01".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 02".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 03".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 04".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 05".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 12".
-
-       01 ws-output2.
-           05 filler                           pic x(11)
-               value spaces.
-           05 ws-sl-store1                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store2                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store3                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store4                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store5                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store6                     pic $zzz,zz9.99.
+      *Per-store return detail, one line per store on the master.
+       01 ws-store-detail-heading.
+           05 filler                           pic x(40) value
+               "Store    # Returns   Return Amount".
+
+       01 ws-store-detail-line.
+           05 filler                           pic x(02).
+           05 ws-std-store                     pic x(02).
+           05 filler                           pic x(06).
+           05 ws-std-return-count                pic zzz.
+           05 filler                           pic x(06).
+           05 ws-std-return-amount               pic $zz,zz9.99.
 
        01 ws-heading3.
            05 filler                           pic x(10)
@@ -103,7 +151,7 @@
                value "Trans Amount".
            05 filler                           pic x(3).
            05 filler                           pic x(12)
-               value "Payment Type".      
+               value "Payment Type".
            05 filler                           pic x(3).
            05 filler                           pic x(7)
                value "Store #".
@@ -114,29 +162,34 @@
            05 filler                           pic x(8)
                value "SKU Code".
            05 filler                           pic x(3).
+           05 filler                           pic x(7)
+               value "Reason".
+           05 filler                           pic x(3).
            05 filler                           pic x(10)
                value "Tax $".
 
        01 ws-output3.
            05 filler                           pic x(9).
            05 ws-transaction-code              pic x.
-           05 filler                           pic x(5). 
+           05 filler                           pic x(5).
            05 ws-transaction-amount            pic $zz,zz9.99.
            05 filler                           pic x(13).
            05 ws-payment-type                  pic xx.
            05 filler                           pic x(8).
-           05 ws-store-number                  pic zz.
+           05 ws-store-number                  pic x(02).
            05 filler                           pic x(3).
            05 ws-invoice-number                pic x(9).
            05 filler                           pic x(3).
            05 ws-sku-code                      pic x(15).
-           05 filler                           pic x(2).
+           05 filler                           pic x(3).
+           05 ws-reason-code                   pic xx.
+           05 filler                           pic x(4).
            05 ws-taxes-owed                    pic zz9.99.
 
        01 ws-heading4.
            05 filler                           pic x(14)
-               value "# Of Returns: ". 
-           05 filler                           pic x(8).          
+               value "# Of Returns: ".
+           05 filler                           pic x(8).
            05 filler                           pic x(19)
                value "Return Amount Total".
 
@@ -157,32 +210,32 @@
                value "Total Taxes Owed: ".
            05 ws-total-taxes                   pic $zz,zz9.99.
 
+      *Region roll-up section - one line per region code found on the
+      *store master.  Program4 only ever processes return records, so
+      *this section carries the Ret-total column only; Program3
+      *carries the matching SL-total column on its own copy of this
+      *section.
+       01 ws-region-detail-heading.
+           05 filler                           pic x(22) value
+               "Region  Ret Total".
+
+       01 ws-region-detail-line.
+           05 filler                           pic x(02).
+           05 ws-rgd-region                    pic x(02).
+           05 filler                           pic x(03).
+           05 ws-rgd-return-total              pic $zz,zz9.99.
+
       *Program Counters
-       01 ws-program-counters.
-           05 ws-returns-counter               pic 99.
-           05 ws-returns-count-1               pic 99.
-           05 ws-returns-count-2               pic 99.
-           05 ws-returns-count-3               pic 99.
-           05 ws-returns-count-4               pic 99.
-           05 ws-returns-count-5               pic 99.
-           05 ws-returns-count-6               pic 99.
+       77 ws-returns-counter                   pic 99.
 
       *Program Total Amounts
        01 ws-total-amounts.
            05 ws-total-returns-amount          pic 9(6)v99.
            05 ws-total-tax-amount              pic 9(6)v99.
 
-      *Return totals per store
-       01 ws-store-return-totals.
-           05 ws-store-return-1                pic 9(5)v99.
-           05 ws-store-return-2                pic 9(5)v99.
-           05 ws-store-return-3                pic 9(5)v99.
-           05 ws-store-return-4                pic 9(5)v99.
-           05 ws-store-return-5                pic 9(5)v99.
-           05 ws-store-return-6                pic 9(5)v99.
-           05 ws-return-amount                 pic 9(5)v99.
-
-      *EOF Flag 
+       77 ws-return-amount                     pic 9(5)v99.
+
+      *EOF Flag
        77 ws-eof-flag                          pic x
                value "n".
 
@@ -192,19 +245,55 @@
        procedure division.
        000-Main.
 
-      *Open input and output files
-           open input in-file,
-             output report-file.
+      *Read file-name overrides and the high-value threshold from the
+      *environment.
+           accept ws-input-filename
+               from environment "MAFD4_INPUTFILE"
+               on exception continue end-accept.
+           accept ws-report-filename
+               from environment "MAFD4_REPORTFILE"
+               on exception continue end-accept.
+           accept ws-hv-threshold-env
+               from environment "MAFD4_HVTHRESHOLD"
+               on exception continue end-accept.
+           accept ws-storemast-filename
+               from environment "MAFD4_STOREMASTFILE"
+               on exception continue end-accept.
+           accept ws-taxliab-filename
+               from environment "MAFD4_TAXLIABFILE"
+               on exception continue end-accept.
+           accept ws-hvreturn-filename
+               from environment "MAFD4_HVRETURNFILE"
+               on exception continue end-accept.
+
+           if ws-hv-threshold-env not = spaces then
+               move ws-hv-threshold-env        to ws-hv-threshold
+           end-if.
+
+      *Open input file and report-file EXTEND, so Program4's sections
+      *land after Program2's instead of overwriting them.  A direct
+      *or standalone run with no Report.out yet has nothing to EXTEND,
+      *so fall back to OUTPUT rather than abending.
+           open input in-file.
+
+           open extend report-file.
+           if ws-report-status not = "00" then
+               open output report-file
+           end-if.
+
+           open output high-value-return-file.
 
       *Read the input file, and if finished set to Y
            read in-file
                at end
                    move "y"                   to ws-eof-flag.
 
-           move zeros                         to ws-program-counters,
-             ws-total-amounts, ws-store-return-totals, ws-page-num,
+           move zeros                         to ws-returns-counter,
+             ws-total-amounts, ws-page-num,
              ws-page-counter.
 
+           perform 050-load-store-table.
+
            perform 300-formatPage.
 
            write report-line from ws-heading1
@@ -212,20 +301,76 @@
 
            accept ws-sys-date from date.
            accept ws-sys-time from time.
-           
-           
+
+
            write report-line                   from ws-heading3
                after advancing 1 lines.
 
            perform 100-mainLogic until ws-eof-flag = "y".
 
+           perform 700-build-region-totals.
+
            perform 400-summaryReport.
 
+           perform 600-write-tax-liability.
+
       *Close the output and input files
-           close  report-file, in-file.
+           close  report-file, in-file, high-value-return-file.
 
            stop run.
 
+      *Loads the store master into ws-store-table and builds a
+      *parallel, zeroed entry in ws-store-totals-table for each store
+      *so per-store return totals are never tied to a fixed list of
+      *stores.
+       050-load-store-table.
+
+           open input store-master-file.
+
+           if ws-storemast-status = "00" then
+               read store-master-file
+                   at end
+                       move "y"                to ws-eof-flag
+               end-read
+
+               perform 055-load-store-entry until ws-eof-flag = "y"
+
+               close store-master-file
+           end-if.
+
+           move "n"                            to ws-eof-flag.
+
+       055-load-store-entry.
+
+           add 1                               to ws-store-count.
+           add 1                               to ws-store-tot-count.
+
+           move sm-store-number to
+               wst-store-number(ws-store-count).
+           move sm-store-region to
+               wst-store-region(ws-store-count).
+           move sm-store-active to
+               wst-store-active(ws-store-count).
+
+           move sm-store-number to
+               stt-store-number(ws-store-tot-count).
+           move zeros to
+               stt-sl-count(ws-store-tot-count),
+               stt-sl-amount(ws-store-tot-count),
+               stt-sales-count(ws-store-tot-count),
+               stt-sales-amount(ws-store-tot-count),
+               stt-layaway-count(ws-store-tot-count),
+               stt-layaway-amount(ws-store-tot-count),
+               stt-return-count(ws-store-tot-count),
+               stt-return-amount(ws-store-tot-count),
+               stt-exchange-count(ws-store-tot-count),
+               stt-exchange-amount(ws-store-tot-count),
+               stt-tax-amount(ws-store-tot-count).
+
+           read store-master-file
+               at end
+                   move "y"                    to ws-eof-flag.
+
        100-mainLogic.
 
       *    Write each record to report
@@ -235,41 +380,76 @@
            if (ws-page-counter >= 20) then
                perform 300-formatPage
                move zeros                      to ws-page-counter
-           else 
+           else
                add 1                           to ws-page-counter
            end-if.
-           
+
 
       *    If return, increment return counter and totals
            add 1                               to ws-returns-counter.
            add il-transaction-amount           to
              ws-total-returns-amount.
-               
+
       *    Determine the total transaction amounts per store
-           if (il-store-number = 01) then
-               add 1                           to ws-returns-count-1
-               add il-transaction-amount       to ws-store-return-1
-           else if (il-store-number = 02) then
-               add 1                           to ws-returns-count-2
-               add il-transaction-amount       to ws-store-return-2
-           else if (il-store-number = 03) then
-               add 1                           to ws-returns-count-3
-               add il-transaction-amount       to ws-store-return-3
-           else if (il-store-number = 04) then
-               add 1                           to ws-returns-count-4
-               add il-transaction-amount       to ws-store-return-4
-           else if (il-store-number = 05) then
-               add 1                           to ws-returns-count-5
-               add il-transaction-amount       to ws-store-return-5
-           else if (il-store-number = 12) then
-               add 1                           to ws-returns-count-6
-               add il-transaction-amount       to ws-store-return-6
+           perform 210-find-store-total.
+
+           if not ws-store-was-not-found then
+               add 1                           to
+                   stt-return-count(ws-stot-idx)
+               add il-transaction-amount       to
+                   stt-return-amount(ws-stot-idx)
+               add ws-return-amount            to
+                   stt-tax-amount(ws-stot-idx)
+           end-if.
+
+      *    Flag any return over the configured dollar threshold to
+      *    High_Value_Returns.dat so loss-prevention does not have to
+      *    read the whole report looking for large amounts.
+           if il-transaction-amount > ws-hv-threshold then
+               perform 250-write-high-value-return
            end-if.
 
            read in-file
                at end
                    move "y" to ws-eof-flag.
 
+      *Finds the ws-store-totals-table entry matching the current
+      *record's store number, leaving its index in ws-stot-idx.
+       210-find-store-total.
+
+           move "N"                            to ws-store-not-found.
+
+           perform 215-search-store-total
+               varying ws-stot-idx from 1 by 1
+               until ws-stot-idx > ws-store-tot-count
+               or stt-store-number(ws-stot-idx) = il-store-number.
+
+           if ws-stot-idx > ws-store-tot-count then
+               move "Y"                        to ws-store-not-found
+           end-if.
+
+       215-search-store-total.
+           continue.
+
+       250-write-high-value-return.
+
+           move il-transaction-code            to
+               hv-transaction-code.
+           move il-transaction-amount          to
+               hv-transaction-amount.
+           move il-payment-type                to
+               hv-payment-type.
+           move il-store-number                to
+               hv-store-number.
+           move il-invoice-number              to
+               hv-invoice-number.
+           move il-sku-code                    to
+               hv-sku-code.
+           move il-reason-code                 to
+               hv-reason-code.
+
+           write high-value-return-record.
+
       *Sets the input from the .dat into formatted output for report
        200-processRecord.
 
@@ -279,7 +459,8 @@
            move il-store-number            to ws-store-number.
            move il-invoice-number          to ws-invoice-number.
            move il-sku-code                to ws-sku-code.
-       
+           move il-reason-code             to ws-reason-code.
+
       *    Calculate tax per each record
            compute ws-return-amount rounded = il-transaction-amount *
              0.13.
@@ -304,6 +485,72 @@
                after advancing 3 lines.
            write report-line               from " ".
 
+      *Builds the region roll-up table from the store master's region
+      *codes and each store's return totals.
+       700-build-region-totals.
+
+           move zeros                          to ws-region-count.
+
+           perform 710-roll-up-one-store
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-count.
+
+       710-roll-up-one-store.
+
+           perform 720-find-region-entry.
+
+           add stt-return-amount(ws-store-idx) to
+               wrg-region-return-total(ws-region-idx).
+
+      *Finds (or adds) the region-table entry for the current store's
+      *region code, leaving its index in ws-region-idx.
+       720-find-region-entry.
+
+           perform 725-search-region
+               varying ws-region-idx from 1 by 1
+               until ws-region-idx > ws-region-count
+               or wrg-region-code(ws-region-idx) =
+                 wst-store-region(ws-store-idx).
+
+           if ws-region-idx > ws-region-count then
+               add 1                           to ws-region-count
+               move wst-store-region(ws-store-idx) to
+                   wrg-region-code(ws-region-count)
+               move zeros                      to
+                   wrg-region-sl-total(ws-region-count),
+                   wrg-region-return-total(ws-region-count)
+               move ws-region-count             to ws-region-idx
+           end-if.
+
+       725-search-region.
+           continue.
+
+      *Appends this run's return tax to the shared Tax_Liability.dat
+      *file, one line per store, so the quarterly remittance figure
+      *can be summed either as a grand total or broken out by store
+      *rather than a manual subtraction off separate printouts.
+       600-write-tax-liability.
+
+           open extend tax-liability-file.
+           if ws-tl-status not = "00" then
+               open output tax-liability-file
+           end-if.
+
+           perform 605-write-one-store-tax-liability
+               varying ws-stot-idx from 1 by 1
+               until ws-stot-idx > ws-store-tot-count.
+
+           close tax-liability-file.
+
+       605-write-one-store-tax-liability.
+
+           move ws-sys-date                    to tl-run-date.
+           move stt-store-number(ws-stot-idx)  to tl-store-number.
+           move "RT"                           to tl-source-code.
+           move stt-tax-amount(ws-stot-idx)    to tl-tax-amount.
+
+           write tax-liability-record.
+
        400-summaryReport.
 
       *    Formmatted output for returns
@@ -322,24 +569,44 @@
            write report-line               from ws-output4
                after advancing 1 lines.
 
-      *    Formmatted output for store transactions amounts for returns 
-           move ws-store-return-1          to ws-sl-store1.
-           move ws-store-return-2          to ws-sl-store2.
-           move ws-store-return-3          to ws-sl-store3.
-           move ws-store-return-4          to ws-sl-store4.
-           move ws-store-return-5          to ws-sl-store5.
-           move ws-store-return-6          to ws-sl-store6.
-           move "Returns: "                to ws-heading-total.
-
-      *    Outputting the file Returns lines
-           write report-line               from ws-heading2
+      *    Per-store return detail, one line per store.
+           write report-line               from ws-store-detail-heading
                after advancing 2 lines.
 
-           write report-line               from ws-output2
-               after advancing 1 lines.
+           perform 480-write-store-detail-line
+               varying ws-stot-idx from 1 by 1
+               until ws-stot-idx > ws-store-tot-count.
+
+      *    Region roll-up, one line per region found on the master.
+           write report-line               from ws-region-detail-heading
+               after advancing 2 lines.
+
+           perform 900-write-region-detail-line
+               varying ws-region-idx from 1 by 1
+               until ws-region-idx > ws-region-count.
 
       *    Outputs the total taxes owed back to us
            write report-line               from ws-heading6
              after advancing 2 lines.
 
-       end program MAFD_Final_Program4.
\ No newline at end of file
+       480-write-store-detail-line.
+
+           move stt-store-number(ws-stot-idx)  to ws-std-store.
+           move stt-return-count(ws-stot-idx)   to
+               ws-std-return-count.
+           move stt-return-amount(ws-stot-idx)  to
+               ws-std-return-amount.
+
+           write report-line               from ws-store-detail-line
+               after advancing 1 lines.
+
+       900-write-region-detail-line.
+
+           move wrg-region-code(ws-region-idx) to ws-rgd-region.
+           move wrg-region-return-total(ws-region-idx) to
+               ws-rgd-return-total.
+
+           write report-line               from ws-region-detail-line
+               after advancing 1 lines.
+
+       end program MAFD_Final_Program4.
