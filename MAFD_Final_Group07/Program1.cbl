@@ -3,48 +3,81 @@
        author. Deanna Slotegraaf.
        date-written. 2020-03-29.
       *Editted by Rolando 04/14/2020
-      * Program Description: This is the program 1 for MAFD-4202. 
+      * Program Description: This is the program 1 for MAFD-4202.
       *                 This program edits the input from the project3.
-      *                 dat file to ensure it is valid.        
+      *                 dat file to ensure it is valid.
+      *Editted by the maintenance team to drive store numbers, invoice
+      *format bounds, and SKU codes off master/parameter files instead
+      *of hardcoded 88-levels, to report every failing reason on a
+      *rejected record instead of just the first one, to catch
+      *duplicate invoice numbers, and to drive the input file name from
+      *the environment so a resubmission can be pointed at an alternate
+      *file without a recompile.
 
        environment division.
        configuration section.
        input-output section.
+       file-control.
        select input-file
-               assign to "../../../data/project3.dat"
+               assign to ws-input-filename
                organization is line sequential.
 
             select invalid-records
-               assign to "../../../data/Invalid.dat"
+               assign to ws-invalid-filename
                organization is line sequential.
 
             select valid-records
-               assign to "../../../data/Valid.dat"
+               assign to ws-valid-filename
                organization is line sequential.
 
            select error-records
-               assign to "../../../data/Error.out"
+               assign to ws-error-filename
                organization is line sequential.
 
+           select store-master-file
+               assign to ws-storemast-filename
+               organization is line sequential
+               file status is ws-storemast-status.
+
+           select invoice-config-file
+               assign to ws-invoicecfg-filename
+               organization is line sequential
+               file status is ws-invoicecfg-status.
+
+           select sku-master-file
+               assign to ws-skumast-filename
+               organization is line sequential
+               file status is ws-skumast-status.
+
+           select valid-count-file
+               assign to ws-validcount-filename
+               organization is line sequential
+               file status is ws-validcount-status.
+
+           select invoice-index-file
+               assign to ws-invoiceidx-filename
+               organization is indexed
+               access mode is dynamic
+               record key is ix-invoice-number
+               file status is ws-invoiceidx-status.
+
        data division.
        file section.
        fd input-file
            data record is input-line
-           record contains 36 characters.
+           record contains 38 characters.
 
       * Variables to get the data from the input line, used 88 variables
-      * to allow for multiple data checks. 
+      * to allow for multiple data checks.
        01 input-line.
            05 il-trans-code                    pic x.
                88 valid-trans-codes
-                       value 'S', 'R', 'L'.
+                       value 'S', 'R', 'L', 'X'.
+               88 trans-code-is-return
+                       value 'R'.
            05 il-trans-amount                  pic 9(5)v99.
            05 il-payment-type                  pic xx.
-               88 valid-payment-types
-                       value 'CA', 'CR', 'DB'.
            05 il-store-number                  pic xx.
-               88 valid-store-nums
-                       value '01', '02', '03', '04', '05', '12'.
            05 il-invoice-number                pic x(9).
            05 valid-invoice-number-r1 redefines il-invoice-number.
                10 valid-invoice-number-XX      pic x(2).
@@ -53,51 +86,119 @@
                        value '-'.
                10 valid-invoice-number-000000  pic 9(6).
            05 il-invoice-number-r4 redefines il-invoice-number.
-               10 valid-invoice-number-letter  pic x(1).
-               88 valid-invoice-number-1-letter
-                        value 'A', 'B', 'C', 'D', 'E'.
-               10 valid-invoice-number-letter  pic x(1).
-               88 valid-invoice-number-2-letter
-                       value 'A', 'B', 'C', 'D', 'E'.
+               10 valid-invoice-number-letter1 pic x(1).
+               10 valid-invoice-number-letter2 pic x(1).
                10 filler pic x(7).
            05 valid-invoice-number-r3 redefines il-invoice-number.
-               10 valid-invoice-number-letter1 pic x(2).
-               88 valid-invoice-number-duplicate
-                        value 'AA', 'BB', 'CC', 'DD', 'EE'.
-               10 filler pic x(1).
+               10 filler pic x(3).
                10 il-invoice-number-num        pic 9(6).
-               88 valid-invoice-number-invalid-range
-                          value 0 thru 99999, 900001 thru 999999.
-           05 il-sku-code                      pic x(15).
+           05 il-sku-code                       pic x(15).
                88 valid-sku-code-blank
                        value spaces.
                88 valid-sku-code
                        value 'A' thru 'Z', '1' thru '9'.
+           05 il-reason-code                   pic xx.
 
        fd invalid-records
            data record is invalid-line
-           record contains 36 characters.
+           record contains 38 characters.
 
-       01 invalid-line                       pic x(36).
+       01 invalid-line                       pic x(38).
 
        fd valid-records
            data record is valid-line
-           record contains 36 characters.
+           record contains 38 characters.
 
-       01 valid-line                         pic x(36).
+       01 valid-line                         pic x(38).
 
        fd error-records
            data record is error-line
-           record contains 36 characters.
+           record contains 800 characters.
+
+       01 error-line                         pic x(800).
+
+       fd store-master-file
+           data record is store-master-record
+           record contains 25 characters.
+
+       copy STORMAST.
+
+       fd invoice-config-file
+           data record is invoice-config-record
+           record contains 22 characters.
+
+       copy INVCFG.
+
+       fd sku-master-file
+           data record is sku-master-record
+           record contains 45 characters.
+
+       copy SKUMAST.
+
+       fd valid-count-file
+           data record is valid-count-line
+           record contains 10 characters.
+
+       01 valid-count-line                   pic 9(10).
 
-       01 error-line                         pic x(351).
+       fd invoice-index-file
+           data record is invoice-index-record
+           record contains 11 characters.
+
+       copy INVIDX.
 
        working-storage section.
        01 ws-eof-flag                        pic x value 'N'.
 
        01 ws-errors                          pic 99 value 0.
 
-      * ---------------- 
+      *File names - overridable via environment variables so a
+      *resubmission file can be used without editing/recompiling.
+       01 ws-input-filename                  pic x(60) value
+           "../../../data/project3.dat".
+       01 ws-invalid-filename                pic x(60) value
+           "../../../data/Invalid.dat".
+       01 ws-valid-filename                  pic x(60) value
+           "../../../data/Valid.dat".
+       01 ws-error-filename                  pic x(60) value
+           "../../../data/Error.out".
+       01 ws-storemast-filename              pic x(60) value
+           "../../../data/StoreMast.dat".
+       01 ws-invoicecfg-filename             pic x(60) value
+           "../../../data/InvoiceCfg.dat".
+       01 ws-skumast-filename                pic x(60) value
+           "../../../data/SkuMast.dat".
+       01 ws-validcount-filename             pic x(60) value
+           "../../../data/ValidCount.dat".
+       01 ws-invoiceidx-filename             pic x(60) value
+           "../../../data/InvoiceIndex.dat".
+
+      *File status fields - checked around the opens below so a
+      *missing master/parameter file falls back to the WS defaults
+      *above instead of abending the run.
+       01 ws-storemast-status                pic xx.
+       01 ws-invoicecfg-status               pic xx.
+       01 ws-skumast-status                  pic xx.
+       01 ws-validcount-status               pic xx.
+       01 ws-invoiceidx-status               pic xx.
+
+      *Store master table and SKU catalog table, loaded at start-up.
+       copy STORTBL.
+       copy SKUTBL.
+
+      *Invoice number format parameters, loaded at start-up.
+       01 ws-invoice-letters                 pic x(10) value
+           "ABCDE     ".
+       01 ws-invoice-low                     pic 9(6) value 100000.
+       01 ws-invoice-high                    pic 9(6) value 900000.
+       77 ws-letter-sub                      pic 99.
+       77 ws-letter-found                    pic x value "N".
+           88 ws-letter-is-valid                 value "Y".
+
+       77 ws-invoice-format-ok               pic x value "Y".
+           88 ws-invoice-format-is-ok            value "Y".
+
+      * ----------------
       * ----Headings----
       * ----------------
        01 ws-heading-line1.
@@ -118,10 +219,10 @@
            05 filler                         pic x(38) value spaces.
 
        01 ws-heading-line3.
-           05 filler                         pic x(11) value 
+           05 filler                         pic x(11) value
            "TRANSACTION".
            05 filler                         pic x(5) value spaces.
-           05 filler                         pic x(11) value 
+           05 filler                         pic x(11) value
            "TRANSACTION".
            05 filler                         pic x(5) value spaces.
            05 filler                         pic x(7) value "PAYMENT".
@@ -158,20 +259,22 @@
            05 filler                         pic x(10) value spaces.
            05 ws-payment-type                pic XX.
            05 filler                         pic x(9) value spaces.
-           05 ws-store-number                pic 99.
+           05 ws-store-number                pic xx.
            05 filler                         pic x(6) value spaces.
            05 ws-invoice-number              pic x(9).
            05 filler                         pic x(5) value spaces.
            05 ws-sku-code                    pic x(15).
+           05 filler                         pic x(3) value spaces.
+           05 ws-reason-code                 pic xx.
            05 filler                         pic x(5) value spaces.
-           05 ws-error-message               pic x(300).
+           05 ws-error-message               pic x(700).
 
-       01 ws-error-report1. 
+       01 ws-error-report1.
            05 filler                         pic x(19)
               value "NUMBER OF RECORDS:".
            05 ws-rec-number                  pic zz9.
 
-       01 ws-error-report2. 
+       01 ws-error-report2.
            05 filler                         pic x(15)
               value "VALID RECORDS:".
            05 ws-valid-records               pic zz9.
@@ -187,47 +290,109 @@
            05 ws-errors-count                pic 999 value 0.
 
        01 ws-error-text-constants.
-           05 ws-trans-code-error            pic x(47) value
-                        
-               "Transaction Code must be 'S', 'R' or 'L'.      ".
+           05 ws-trans-code-error            pic x(56) value
+               "Transaction Code must be 'S', 'R', 'L' or 'X'.".
            05 ws-trans-amount-error          pic x(47) value
-                        
-               "Transaction Amount must be numeric.            ".
+               "Transaction Amount must be numeric.".
            05 ws-payment-error               pic x(47) value
-                        
-               "Payment Type must be 'CA', 'CR', or 'DB'.      ".
-           05 ws-store-num-error             pic x(47) value
-                        
-               "Store Number must be 01, 02, 03, 04, 05, or 12.".
-           05 ws-invoice-num-error1          pic x(47) value
-                        
-               "Invoice Number must be in format XX-000000.    ".
-           05 ws-invoice-num-error2          pic x(47) value
-                        
-               "Invoice Number XX can only be A, B, C, D, or E.".
-           05 ws-invoice-num-error3          pic x(47) value
-                        
+               "Payment Type must be 'CA', 'CR', or 'DB'.".
+           05 ws-store-num-error             pic x(56) value
+               "Store Number not found on active store master.".
+           05 ws-invoice-num-error1          pic x(56) value
+               "Invoice Number must be in format XX-000000.".
+           05 ws-invoice-num-error2          pic x(56) value
+               "Invoice Number XX letter is not a valid prefix.".
+           05 ws-invoice-num-error3          pic x(56) value
                "Invoice Number XX cannot have two same letters.".
-           05 ws-invoice-num-error4          pic x(47) value
-                        
-               "Invoice Number must be >100000 and <900000.    ".
-           05 ws-invoice-num-error5          pic x(47) value
-                        
-               "All records should have a dash in position 3.  ".
+           05 ws-invoice-num-error4          pic x(56) value
+               "Invoice Number is outside the configured range.".
+           05 ws-invoice-num-error5          pic x(56) value
+               "All records should have a dash in position 3.".
+           05 ws-invoice-num-error6          pic x(56) value
+               "Invoice Number is a duplicate of an earlier one.".
            05 ws-sku-code-error1             pic x(47) value
-                        
-               "SKU Code cannot be empty.                      ".
+               "SKU Code cannot be empty.".
            05 ws-sku-code-error2             pic x(47) value
-                        
-               "SKU Code should be alphanumeric.               ".
-
-       77 ws-isError                         pic 9.
+               "SKU Code should be alphanumeric.".
+           05 ws-sku-code-error3             pic x(56) value
+               "SKU Code not found on the SKU master.".
+           05 ws-reason-code-error           pic x(56) value
+               "Reason Code must be 'CR', 'DW', or 'PA' for a Return.".
+
+       77 ws-isError                         pic 99.
+       77 ws-msg-pointer                     pic 9(3).
+       77 ws-message-truncated                pic x value 'N'.
+           88 ws-message-was-truncated            value 'Y'.
+       77 ws-parm-message                    pic x(56).
+
+      *Resubmission switch - 'Y' clears invoice-index-file at the
+      *start of the run instead of carrying forward the prior run's
+      *accepted invoice numbers.  A plain resubmission of the same
+      *input (after correcting the records that landed on
+      *Invalid.dat) needs this so 260-check-duplicate-invoice does
+      *not flag records that were already accepted as duplicates of
+      *themselves; a resubmission meant to add to the existing index
+      *(a different day's file against the same running index)
+      *should leave this at the default 'N'.
+       77 ws-reset-invoiceidx                pic x value 'N'.
+           88 ws-reset-invoiceidx-is-on           value 'Y'.
        procedure division.
-       000-Main. 
+       000-Main.
+           accept ws-input-filename     from environment "EDITS_INFILE"
+               on exception continue
+           end-accept.
+           accept ws-invalid-filename
+               from environment "EDITS_INVALIDFILE"
+               on exception continue
+           end-accept.
+           accept ws-valid-filename
+               from environment "EDITS_VALIDFILE"
+               on exception continue
+           end-accept.
+           accept ws-error-filename
+               from environment "EDITS_ERRORFILE"
+               on exception continue
+           end-accept.
+           accept ws-storemast-filename
+               from environment "EDITS_STOREMASTFILE"
+               on exception continue
+           end-accept.
+           accept ws-invoicecfg-filename
+               from environment "EDITS_INVOICECFGFILE"
+               on exception continue
+           end-accept.
+           accept ws-skumast-filename
+               from environment "EDITS_SKUMASTFILE"
+               on exception continue
+           end-accept.
+           accept ws-validcount-filename
+               from environment "EDITS_VALIDCOUNTFILE"
+               on exception continue
+           end-accept.
+           accept ws-invoiceidx-filename
+               from environment "EDITS_INVOICEIDXFILE"
+               on exception continue
+           end-accept.
+           accept ws-reset-invoiceidx
+               from environment "EDITS_RESETINVOICEIDX"
+               on exception continue
+           end-accept.
+
            open input input-file,
              output invalid-records,
              valid-records,
              error-records.
+           open i-o invoice-index-file.
+           if ws-invoiceidx-status not = '00'
+             or ws-reset-invoiceidx-is-on
+               open output invoice-index-file
+               close invoice-index-file
+               open i-o invoice-index-file
+           end-if.
+
+           perform 150-load-store-table.
+           perform 160-load-invoice-config.
+           perform 170-load-sku-table.
 
       * --Outputs the data and time--
            accept ws-sys-date                from date.
@@ -245,10 +410,19 @@
            write error-line                  from ws-error-report2.
            write error-line                  from ws-error-report3.
 
+           perform 900-write-control-total.
+
            close input-file,
              invalid-records,
              valid-records,
-             error-records.
+             error-records,
+             invoice-index-file.
+
+           if ws-errors-count = 0
+               move 0                        to return-code
+           else
+               move 4                        to return-code
+           end-if.
 
            stop run.
        100-process-headings.
@@ -257,106 +431,309 @@
            write error-line                  from ws-heading-line3.
            write error-line                  from ws-heading-line4.
 
+      *Loads the store master into a table instead of relying on a
+      *hardcoded 88-level list of valid store numbers.
+       150-load-store-table.
+           move 0                            to ws-store-count.
+           open input store-master-file.
+           if ws-storemast-status = '00'
+               read store-master-file
+                   at end
+                       move 'Y'              to ws-eof-flag
+               end-read
+               perform 155-load-store-entry
+                   until ws-eof-flag = 'Y'
+               close store-master-file
+           end-if.
+           move 'N'                          to ws-eof-flag.
+
+       155-load-store-entry.
+           add 1                             to ws-store-count.
+           move sm-store-number
+               to wst-store-number(ws-store-count).
+           move sm-store-region
+               to wst-store-region(ws-store-count).
+           move sm-store-active
+               to wst-store-active(ws-store-count).
+           read store-master-file
+               at end
+                   move 'Y'                  to ws-eof-flag.
+
+      *Reads the single invoice-format parameter record instead of
+      *keeping the letter range and number range hardcoded.
+       160-load-invoice-config.
+           open input invoice-config-file.
+           if ws-invoicecfg-status = '00'
+               read invoice-config-file
+                   at end
+                       continue
+                   not at end
+                       move ic-valid-letters to ws-invoice-letters
+                       move ic-invoice-low   to ws-invoice-low
+                       move ic-invoice-high  to ws-invoice-high
+               end-read
+               close invoice-config-file
+           end-if.
+
+      *Loads the SKU catalog into a table for existence checking.
+       170-load-sku-table.
+           move 0                            to ws-sku-count.
+           open input sku-master-file.
+           if ws-skumast-status = '00'
+               read sku-master-file
+                   at end
+                       move 'Y'              to ws-eof-flag
+               end-read
+               perform 175-load-sku-entry
+                   until ws-eof-flag = 'Y'
+               close sku-master-file
+           end-if.
+           move 'N'                          to ws-eof-flag.
+
+       175-load-sku-entry.
+           add 1                             to ws-sku-count.
+           move skm-sku-code
+               to wsk-sku-code(ws-sku-count).
+           move skm-sku-description
+               to wsk-sku-description(ws-sku-count).
+           read sku-master-file
+               at end
+                   move 'Y'                  to ws-eof-flag.
+
+      *Runs every applicable check against the record and collects
+      *every failing reason onto one error line, instead of stopping
+      *at the first failed check.
        200-process-validations.
            add 1                             to ws-record-count.
            move ws-record-count              to ws-rec-number.
 
-           add 0 to ws-isError.
-
-      *If inputs are not valid, output to invalid data
-           if not valid-trans-codes then
-             move ws-trans-code-error        to ws-error-message
-             perform 300-output-invalid-data
-           else 
- 
-             if il-trans-amount not numeric then
-               move ws-trans-amount-error    to ws-error-message
+           move 0                            to ws-isError.
+           move spaces                       to ws-error-message.
+           move 1                             to ws-msg-pointer.
+           move 'Y'                          to ws-invoice-format-ok.
+           move 'N'                          to ws-message-truncated.
+
+           perform 210-check-trans-code.
+           perform 220-check-trans-amount.
+           perform 230-check-payment-type.
+           perform 240-check-store-number.
+           perform 250-check-invoice-format.
+           perform 260-check-duplicate-invoice.
+           perform 270-check-sku-code.
+           perform 280-check-reason-code.
+
+      *Stamps a visible marker instead of silently dropping reasons
+      *if the accumulated message ever ran past ws-error-message's
+      *width.
+           if ws-message-was-truncated then
+               move "...(TRUNCATED)"
+                   to ws-error-message(686:15)
+           end-if.
+
+           if ws-isError > 0
                perform 300-output-invalid-data
-             else
-
-               if not valid-payment-types then
-                 move ws-payment-error       to ws-error-message
-                 perform 300-output-invalid-data
-               else
-
-                 if not valid-store-nums then
-                   move ws-store-num-error   to ws-error-message
-                   perform 300-output-invalid-data
-                 else
-
-                   if not valid-invoice-number-XX alphabetic then
-                     move ws-invoice-num-error1 to ws-error-message
-                     perform 300-output-invalid-data
-                   else
-
-                     if not valid-invoice-number-dash1 then
-                       move ws-invoice-num-error5 to ws-error-message
-                       perform 300-output-invalid-data
-                     else
-                                   
-                       if not valid-invoice-number-000000 numeric then
-                         move ws-invoice-num-error1 to ws-error-message
-                         perform 300-output-invalid-data
-                       else
-                                       
-                         if not valid-invoice-number-1-letter then
-                           move ws-invoice-num-error2 to 
-                           ws-error-message
-                           perform 300-output-invalid-data
-                         else
-
-                           if not valid-invoice-number-2-letter then
-                             move ws-invoice-num-error2 to 
-                             ws-error-message                           
-                             perform 300-output-invalid-data
-                           else
-                                           
-                             if valid-invoice-number-duplicate then
-                               move ws-invoice-num-error3 to
-                               ws-error-message
-                               perform 300-output-invalid-data
-                             else
-
-                               if valid-invoice-number-invalid-range 
-                               then
-                                 move ws-invoice-num-error4 to
-                                 ws-error-message
-                                 perform 300-output-invalid-data
-                               else
-
-                                 if valid-sku-code-blank then
-                                   move ws-sku-code-error1 to
-                                   ws-error-message
-                                   perform 300-output-invalid-data
-                                 else
-
-                                   if not valid-sku-code then
-                                     move ws-sku-code-error2 to
-                                     ws-error-message
-                                     perform 300-output-invalid-data
-                                   else
-
-      *                                If valid, output to valid data
-                                       perform 400-output-valid-data
-
-                                                           end-if
-                                                       end-if
-                                                   end-if
-                                               end-if
-                                           end-if
-                                       end-if
-                                   end-if
-                               end-if
-                           end-if
-                       end-if
-                   end-if
-               end-if
-            end-if.
+           else
+               perform 400-output-valid-data
+           end-if.
 
            read input-file
                at end
                    move 'Y'                to ws-eof-flag.
 
+       210-check-trans-code.
+           if not valid-trans-codes then
+               move ws-trans-code-error
+                       to ws-parm-message
+                   perform 295-append-message
+           end-if.
+
+       220-check-trans-amount.
+           if il-trans-amount not numeric then
+               move ws-trans-amount-error
+                       to ws-parm-message
+                   perform 295-append-message
+           end-if.
+
+       230-check-payment-type.
+           if il-payment-type not = "CA" and il-payment-type not = "CR"
+             and il-payment-type not = "DB" then
+               move ws-payment-error
+                       to ws-parm-message
+                   perform 295-append-message
+           end-if.
+
+      *Checks the store number against the store table loaded from
+      *StoreMast.dat instead of a fixed list of 88-level values.
+       240-check-store-number.
+           move 'N'                         to ws-store-not-found.
+           set ws-store-idx                 to 1.
+           perform 245-search-store-table
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-count
+               or (wst-store-number(ws-store-idx) = il-store-number
+                 and wst-is-active(ws-store-idx)).
+           if ws-store-idx > ws-store-count then
+               move 'Y'                     to ws-store-not-found
+               move ws-store-num-error
+                       to ws-parm-message
+                   perform 295-append-message
+           end-if.
+
+       245-search-store-table.
+           continue.
+
+      *Checks the invoice-number format against parameters loaded
+      *from InvoiceCfg.dat instead of fixed letters A-E and fixed
+      *number ranges.
+       250-check-invoice-format.
+           if not valid-invoice-number-XX alphabetic then
+               move ws-invoice-num-error1
+                       to ws-parm-message
+                   perform 295-append-message
+               move 'N'                     to ws-invoice-format-ok
+           else
+               if not valid-invoice-number-dash1 then
+                   move ws-invoice-num-error5
+                           to ws-parm-message
+                       perform 295-append-message
+                   move 'N'                 to ws-invoice-format-ok
+               end-if
+               if not valid-invoice-number-000000 numeric then
+                   move ws-invoice-num-error1
+                           to ws-parm-message
+                       perform 295-append-message
+                   move 'N'                 to ws-invoice-format-ok
+               else
+                   perform 252-check-invoice-letters
+                   perform 254-check-invoice-range
+               end-if
+           end-if.
+
+       252-check-invoice-letters.
+           move 'N'                         to ws-letter-found.
+           move 0                           to ws-letter-sub.
+           perform 253-search-letter-one
+               varying ws-letter-sub from 1 by 1
+               until ws-letter-sub > 10
+               or ws-invoice-letters(ws-letter-sub:1)
+                  = valid-invoice-number-letter1.
+           if ws-letter-sub > 10 then
+               move ws-invoice-num-error2
+                       to ws-parm-message
+                   perform 295-append-message
+               move 'N'                     to ws-invoice-format-ok
+           end-if.
+
+           move 0                           to ws-letter-sub.
+           perform 253-search-letter-two
+               varying ws-letter-sub from 1 by 1
+               until ws-letter-sub > 10
+               or ws-invoice-letters(ws-letter-sub:1)
+                  = valid-invoice-number-letter2.
+           if ws-letter-sub > 10 then
+               move ws-invoice-num-error2
+                       to ws-parm-message
+                   perform 295-append-message
+               move 'N'                     to ws-invoice-format-ok
+           end-if.
+
+           if valid-invoice-number-letter1 =
+             valid-invoice-number-letter2 then
+               move ws-invoice-num-error3
+                       to ws-parm-message
+                   perform 295-append-message
+               move 'N'                     to ws-invoice-format-ok
+           end-if.
+
+       253-search-letter-one.
+           continue.
+
+       253-search-letter-two.
+           continue.
+
+       254-check-invoice-range.
+           if il-invoice-number-num < ws-invoice-low
+             or il-invoice-number-num > ws-invoice-high then
+               move ws-invoice-num-error4
+                       to ws-parm-message
+                   perform 295-append-message
+               move 'N'                     to ws-invoice-format-ok
+           end-if.
+
+      *Checks the invoice number against the indexed file of invoice
+      *numbers already accepted, to catch the same invoice number
+      *appearing on an unrelated line.
+       260-check-duplicate-invoice.
+           move il-invoice-number           to ix-invoice-number.
+           read invoice-index-file
+               invalid key
+                   continue
+               not invalid key
+                   move ws-invoice-num-error6
+                           to ws-parm-message
+                       perform 295-append-message
+           end-read.
+
+       270-check-sku-code.
+           if valid-sku-code-blank then
+               move ws-sku-code-error1
+                       to ws-parm-message
+                   perform 295-append-message
+           else
+               if not valid-sku-code then
+                   move ws-sku-code-error2
+                           to ws-parm-message
+                       perform 295-append-message
+               else
+                   move 'N'                 to ws-sku-not-found
+                   set ws-sku-idx           to 1
+                   perform 275-search-sku-table
+                       varying ws-sku-idx from 1 by 1
+                       until ws-sku-idx > ws-sku-count
+                       or wsk-sku-code(ws-sku-idx) = il-sku-code
+                   if ws-sku-idx > ws-sku-count then
+                       move 'Y'             to ws-sku-not-found
+                       move ws-sku-code-error3
+                               to ws-parm-message
+                           perform 295-append-message
+                   end-if
+               end-if
+           end-if.
+
+       275-search-sku-table.
+           continue.
+
+      *Checks that a return carries one of the recognized refund
+      *reason codes.
+       280-check-reason-code.
+           if trans-code-is-return then
+               if il-reason-code not = "CR"
+                 and il-reason-code not = "DW"
+                 and il-reason-code not = "PA" then
+                   move ws-reason-code-error
+                           to ws-parm-message
+                       perform 295-append-message
+               end-if
+           end-if.
+
+      *Shared helper that appends one failing-check message onto the
+      *accumulated error line for the record, separating multiple
+      *reasons with a semicolon.
+       295-append-message.
+           if ws-isError > 0 then
+               string "; " delimited by size
+                   into ws-error-message with pointer ws-msg-pointer
+                   on overflow
+                       move 'Y'             to ws-message-truncated
+               end-string
+           end-if.
+           string function trim(ws-parm-message) delimited by size
+               into ws-error-message with pointer ws-msg-pointer
+               on overflow
+                   move 'Y'                 to ws-message-truncated
+           end-string.
+           add 1                            to ws-isError.
+
        300-output-invalid-data.
            write invalid-line              from input-line.
 
@@ -366,6 +743,7 @@
            move il-store-number            to ws-store-number.
            move il-invoice-number          to ws-invoice-number.
            move il-sku-code                to ws-sku-code.
+           move il-reason-code             to ws-reason-code.
 
            write error-line                from ws-detail-line.
 
@@ -382,7 +760,21 @@
 
            write valid-line                from input-line.
 
+           move il-invoice-number          to ix-invoice-number.
+           move il-store-number            to ix-store-number.
+           write invoice-index-record.
+
            add 1                           to ws-valid-record-count.
 
            move ws-valid-record-count      to ws-valid-records.
-       end program Edits.
\ No newline at end of file
+
+      *Writes the control total that Program2 reconciles its input
+      *record count against, so a truncated Valid.dat is caught.
+       900-write-control-total.
+           open output valid-count-file.
+           if ws-validcount-status = '00'
+               move ws-valid-record-count  to valid-count-line
+               write valid-count-line
+               close valid-count-file
+           end-if.
+       end program Edits.
