@@ -4,26 +4,59 @@
        date-written. 2020-03-27.
       *Purpose: This program takes input from the Sales_Layaway.dat file
       *created by Program 2, and creates a report.
+      *Editted by the maintenance team to drive per-store totals off
+      *the store master instead of a fixed list of stores, to roll
+      *those totals up by region, to replace the broken highest/lowest
+      *logic with a real ranking of every store, to add a percent-of-
+      *total-sales column, to add an optional CSV export alongside the
+      *fixed-width report, to append each run's sales tax to the
+      *shared Tax_Liability.dat file, to optionally accumulate year-
+      *to-date totals, to look up the SKU description off the SKU
+      *master, and to drive every file name from the environment
+      *instead of a hardcoded path.
 
        environment division.
+       configuration section.
        input-output section.
        file-control.
 
             select in-file
-                assign to '../../../data/Sales_Layaway.dat'
+                assign to ws-input-filename
                 organization is line sequential.
 
            select report-file
-                assign to '../../../data/SalesReport.out'
+                assign to ws-report-filename
                 organization is line sequential.
 
-       configuration section.
+           select csv-file
+               assign to ws-csv-filename
+               organization is line sequential.
+
+           select store-master-file
+               assign to ws-storemast-filename
+               organization is line sequential
+               file status is ws-storemast-status.
+
+           select sku-master-file
+               assign to ws-skumast-filename
+               organization is line sequential
+               file status is ws-skumast-status.
+
+           select tax-liability-file
+               assign to ws-taxliab-filename
+               organization is line sequential
+               file status is ws-tl-status.
+
+           select ytd-totals-file
+               assign to ws-ytd-filename
+               organization is line sequential
+               file status is ws-ytd-status.
 
        data division.
 
        file section.
        fd in-file
-          record contains 36 characters
+          record contains 38 characters
           data record is input-line.
 
       *Employee record will take input from the dat file
@@ -31,20 +64,112 @@
            05 il-transaction-code              pic x.
            05 il-transaction-amount            pic 9(5)v99.
            05 il-payment-type                  pic xx.
-           05 il-store-number                  pic 99.
+           05 il-store-number                  pic x(02).
            05 il-invoice-number                pic x(9).
            05 il-sku-code                      pic x(15).
+           05 il-reason-code                   pic xx.
 
        fd report-file
-           record contains 93 characters
+           record contains 140 characters
            data record is report-line.
 
       *Grad-line will output
        01 report-line.
-           05 filler                           pic x(93).
+           05 filler                           pic x(140).
+
+      *CSV export of the same detail lines, for spreadsheet pickup
+      *alongside the fixed-width report.
+       fd csv-file
+           record contains 200 characters
+           data record is csv-line.
+
+       01 csv-line                            pic x(200).
+
+       fd store-master-file
+           data record is store-master-record
+           record contains 25 characters.
+
+       copy STORMAST.
+
+       fd sku-master-file
+           data record is sku-master-record
+           record contains 45 characters.
+
+       copy SKUMAST.
+
+       fd tax-liability-file
+           data record is tax-liability-record
+           record contains 25 characters.
+
+       copy TAXLIAB.
+
+       fd ytd-totals-file
+           data record is ytd-totals-record
+           record contains 61 characters.
+
+       copy YTDREC.
 
        working-storage section.
 
+      *File names - overridable via environment variables so a rerun
+      *or an alternate data set does not require a recompile.
+       01 ws-input-filename                  pic x(60) value
+           "../../../data/Sales_Layaway.dat".
+       01 ws-report-filename                 pic x(60) value
+           "../../../data/SalesReport.out".
+       01 ws-csv-filename                    pic x(60) value
+           "../../../data/SalesReport.csv".
+       01 ws-storemast-filename              pic x(60) value
+           "../../../data/StoreMast.dat".
+       01 ws-skumast-filename                pic x(60) value
+           "../../../data/SkuMast.dat".
+       01 ws-taxliab-filename                pic x(60) value
+           "../../../data/Tax_Liability.dat".
+       01 ws-ytd-filename                    pic x(60) value
+           "../../../data/Ytd_Totals_Program3.dat".
+
+       01 ws-tl-status                       pic xx.
+       01 ws-ytd-status                      pic xx.
+       01 ws-storemast-status                pic xx.
+       01 ws-skumast-status                  pic xx.
+
+      *CSV export mode switch - 'Y' turns on the SalesReport.csv write
+      *alongside the normal fixed-width report.
+       77 ws-csv-mode                          pic x value "N".
+           88 ws-csv-mode-is-on                    value "Y".
+
+      *Year-to-date mode switch - 'Y' turns on the accrue-and-rewrite
+      *logic against ytd-totals-file.
+       77 ws-ytd-mode                          pic x value "N".
+           88 ws-ytd-mode-is-on                    value "Y".
+
+       copy YTDREC replacing ==ytd-totals-record== by
+           ==ws-ytd-saved-totals==.
+
+      *Store master table, parallel per-store totals table, and region
+      *roll-up table, all sized and ordered off StoreMast.dat.
+       copy STORTBL.
+       copy STORTOT.
+       copy REGNTBL.
+
+      *SKU catalog table, loaded from SkuMast.dat, for the description
+      *lookup on each detail line.
+       copy SKUTBL.
+
+      *A store-ranking work table - copied from the store totals after
+      *the file is read, then sorted so the highest/lowest totals are
+      *always correct, not just for the first few stores.
+       01 ws-rank-table.
+           05 ws-rank-entry occurs 50 times
+               indexed by ws-rank-idx.
+               10 rnk-store-number              pic x(02).
+               10 rnk-sl-amount                 pic 9(07)v99.
+
+       77 ws-rank-count                        pic 9(03) value 0.
+       77 ws-rank-sub                          pic 9(03).
+       77 ws-rank-hold-number                   pic x(02).
+       77 ws-rank-hold-amount                   pic 9(07)v99.
+
       *Headers For Formatting Purposes:
 
        01 ws-heading1.
@@ -58,41 +183,22 @@
             value spaces.
            05 ws-sys-time                      pic 9(8).
 
-       01 ws-heading2.
-           05 filler                           pic x(14)
-               value "Sale Totals:  ".
-           05 filler                           pic x(8)
-               value "STORE 01".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 02".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 03".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 04".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 05".
-           05 filler                           pic x(5).
-           05 filler                           pic x(8)
-               value "STORE 12".
-
-       01 ws-output2.
-           05 filler                           pic x(11)
-               value spaces.
-           05 ws-sl-store1                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store2                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store3                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store4                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store5                     pic $zzz,zz9.99.
-           05 filler                           pic x(2).
-           05 ws-sl-store6                     pic $zzz,zz9.99.
+      *Per-store sales detail, one line per store on the master,
+      *including the percent of total sales.
+       01 ws-store-detail-heading.
+           05 filler                           pic x(70) value
+               "Store    # S&L      S&L Amount     % of Total Sales".
+
+       01 ws-store-detail-line.
+           05 filler                           pic x(02).
+           05 ws-std-store                     pic x(02).
+           05 filler                           pic x(05).
+           05 ws-std-sl-count                   pic zzz.
+           05 filler                           pic x(05).
+           05 ws-std-sl-amount                  pic $zz,zz9.99.
+           05 filler                           pic x(09).
+           05 ws-std-percent                    pic zz9.99.
+           05 filler                           pic x value "%".
 
        01 ws-heading3.
            05 filler                           pic x(10)
@@ -112,7 +218,8 @@
            05 filler                           pic x(10).
            05 filler                           pic x(8)
                value "SKU Code".
-           05 filler                           pic x(3).
+           05 filler                           pic x(23)
+               value "SKU Description".
            05 filler                           pic x(10)
                value "Tax $".
 
@@ -124,11 +231,13 @@
            05 filler                           pic x(13).
            05 ws-payment-type                  pic xx.
            05 filler                           pic x(8).
-           05 ws-store-number                  pic zz.
+           05 ws-store-number                  pic x(02).
            05 filler                           pic x(3).
            05 ws-invoice-number                pic x(9).
            05 filler                           pic x(3).
            05 ws-sku-code                      pic x(15).
+           05 filler                           pic x(1).
+           05 ws-sku-description                pic x(30).
            05 filler                           pic x(2).
            05 ws-taxes-owed                    pic zz9.99.
 
@@ -217,11 +326,26 @@
            05 filler                           pic x(12).
            05 filler                           pic x(7)
                value "Store: ".
-           05 ws-highest-store                 pic 99.
+           05 ws-highest-store                 pic x(02).
            05 filler                           pic x(14).
            05 filler                           pic x(7)
                value "Store: ".
-           05 ws-lowest-store                 pic 99.
+           05 ws-lowest-store                  pic x(02).
+
+      *Region roll-up section - one line per region code found on the
+      *store master.  Program3 only ever processes sales/layaway
+      *records, so this section carries the SL-total column only;
+      *Program4 carries the matching Ret-total column on its own
+      *copy of this section.
+       01 ws-region-detail-heading.
+           05 filler                           pic x(21) value
+               "Region  SL Total".
+
+       01 ws-region-detail-line.
+           05 filler                           pic x(02).
+           05 ws-rgd-region                    pic x(02).
+           05 filler                           pic x(03).
+           05 ws-rgd-sl-total                  pic $zz,zz9.99.
 
       *Payment types
        01 ws-payment-types.
@@ -249,12 +373,6 @@
            05 ws-sl-counter                    pic 99.
            05 ws-sales-counter                 pic 99.
            05 ws-layaway-counter               pic 99.
-           05 ws-sales-count-1                 pic 99.
-           05 ws-sales-count-2                 pic 99.
-           05 ws-sales-count-3                 pic 99.
-           05 ws-sales-count-4                 pic 99.
-           05 ws-sales-count-5                 pic 99.
-           05 ws-sales-count-6                 pic 99.
            05 ws-payment-type-counter          pic 999.
 
       *Program Total Amounts
@@ -264,24 +382,14 @@
            05 ws-total-sales-amount            pic 9(6)v99.
            05 ws-total-layaway-amount          pic 9(6)v99.
 
-      *Transaction types: Sales, Layaways, Returns
+      *Transaction types: Sales, Layaways
        01 ws-transaction-codes.
            05 ws-transaction-s                 pic x
                value "S".
            05 ws-transaction-l                 pic x
                value "L".
 
-      *Sales and Layaways totals per store
-       01 ws-store-sl-totals.
-           05 ws-store-sl-1                    pic 9(5)v99.
-           05 ws-store-sl-2                    pic 9(5)v99.
-           05 ws-store-sl-3                    pic 9(5)v99.
-           05 ws-store-sl-4                    pic 9(5)v99.
-           05 ws-store-sl-5                    pic 9(5)v99.
-           05 ws-store-sl-6                    pic 9(5)v99.
-           05 ws-sl-amount                     pic 9(5)v99.
-           05 ws-store-highest                 pic 99.
-           05 ws-store-lowest                  pic 99.
+       77 ws-sl-amount                         pic 9(5)v99.
 
       *EOF Flag
        77 ws-eof-flag                          pic x
@@ -293,10 +401,48 @@
        procedure division.
        000-Main.
 
+      *Read file-name overrides and mode switches from the environment.
+           accept ws-input-filename
+               from environment "MAFD3_INPUTFILE"
+               on exception continue end-accept.
+           accept ws-report-filename
+               from environment "MAFD3_REPORTFILE"
+               on exception continue end-accept.
+           accept ws-csv-filename
+               from environment "MAFD3_CSVFILE"
+               on exception continue end-accept.
+           accept ws-csv-mode
+               from environment "MAFD3_CSVMODE"
+               on exception continue end-accept.
+           accept ws-storemast-filename
+               from environment "MAFD3_STOREMASTFILE"
+               on exception continue end-accept.
+           accept ws-skumast-filename
+               from environment "MAFD3_SKUMASTFILE"
+               on exception continue end-accept.
+           accept ws-taxliab-filename
+               from environment "MAFD3_TAXLIABFILE"
+               on exception continue end-accept.
+           accept ws-ytd-filename
+               from environment "MAFD3_YTDFILE"
+               on exception continue end-accept.
+           accept ws-ytd-mode
+               from environment "MAFD3_YTDMODE"
+               on exception continue end-accept.
+
       *Open input and output files
            open input in-file,
              output report-file.
 
+           if ws-csv-mode-is-on then
+               open output csv-file
+               move
+               "TransCode,Amount,PaymentType,Store,Invoice,SKU,Descript
+      -    "ion,Tax"
+                   to csv-line
+               write csv-line
+           end-if.
+
       *Read the input file, and if finished set to Y
            read in-file
                at end
@@ -306,9 +452,16 @@
              after advancing 2 lines.
 
            move zeros                          to ws-program-counters,
-             ws-total-amounts, ws-store-sl-totals, ws-page-num,
+             ws-total-amounts, ws-page-num,
              ws-page-counter, ws-type-counter.
 
+           perform 050-load-store-table.
+           perform 060-load-sku-table.
+
+           if ws-ytd-mode-is-on then
+               perform 090-load-ytd-totals
+           end-if.
+
            perform 300-formatPage.
 
            accept ws-sys-date                  from date.
@@ -316,13 +469,127 @@
 
            perform 100-mainLogic until ws-eof-flag = "y".
 
+           perform 450-build-rank-table.
+           perform 460-sort-rank-table.
+           perform 700-build-region-totals.
+
            perform 400-summaryReport.
 
+           if ws-ytd-mode-is-on then
+               perform 650-write-ytd-totals
+           end-if.
+
+           perform 600-write-tax-liability.
+
       *Close the output and input files
            close  report-file, in-file.
 
+           if ws-csv-mode-is-on then
+               close csv-file
+           end-if.
+
            stop run.
 
+      *Loads the store master into ws-store-table and builds a
+      *parallel, zeroed entry in ws-store-totals-table for each store
+      *so per-store totals are never tied to a fixed list of stores.
+       050-load-store-table.
+
+           open input store-master-file.
+
+           if ws-storemast-status = "00" then
+               read store-master-file
+                   at end
+                       move "y"                to ws-eof-flag
+               end-read
+
+               perform 055-load-store-entry until ws-eof-flag = "y"
+
+               close store-master-file
+           end-if.
+
+           move "n"                            to ws-eof-flag.
+
+       055-load-store-entry.
+
+           add 1                               to ws-store-count.
+           add 1                               to ws-store-tot-count.
+
+           move sm-store-number to
+               wst-store-number(ws-store-count).
+           move sm-store-region to
+               wst-store-region(ws-store-count).
+           move sm-store-active to
+               wst-store-active(ws-store-count).
+
+           move sm-store-number to
+               stt-store-number(ws-store-tot-count).
+           move zeros to
+               stt-sl-count(ws-store-tot-count),
+               stt-sl-amount(ws-store-tot-count),
+               stt-sales-count(ws-store-tot-count),
+               stt-sales-amount(ws-store-tot-count),
+               stt-layaway-count(ws-store-tot-count),
+               stt-layaway-amount(ws-store-tot-count),
+               stt-return-count(ws-store-tot-count),
+               stt-return-amount(ws-store-tot-count),
+               stt-exchange-count(ws-store-tot-count),
+               stt-exchange-amount(ws-store-tot-count),
+               stt-tax-amount(ws-store-tot-count).
+
+           read store-master-file
+               at end
+                   move "y"                    to ws-eof-flag.
+
+      *Loads the SKU catalog into ws-sku-table for the description
+      *lookup on each detail line.
+       060-load-sku-table.
+
+           open input sku-master-file.
+
+           if ws-skumast-status = "00" then
+               read sku-master-file
+                   at end
+                       move "y"                to ws-eof-flag
+               end-read
+
+               perform 065-load-sku-entry until ws-eof-flag = "y"
+
+               close sku-master-file
+           end-if.
+
+           move "n"                            to ws-eof-flag.
+
+       065-load-sku-entry.
+
+           add 1                               to ws-sku-count.
+
+           move skm-sku-code to wsk-sku-code(ws-sku-count).
+           move skm-sku-description to
+               wsk-sku-description(ws-sku-count).
+
+           read sku-master-file
+               at end
+                   move "y"                    to ws-eof-flag.
+
+      *Optionally loads a running year-to-date carry-forward record so
+      *this run's totals accrue onto prior days instead of replacing
+      *them.
+       090-load-ytd-totals.
+
+           open input ytd-totals-file.
+
+           if ws-ytd-status = "00" then
+               read ytd-totals-file
+                   at end
+                       continue
+               end-read
+               move ytd-totals-record          to ws-ytd-saved-totals
+               close ytd-totals-file
+           else
+               move zeros                      to ws-ytd-saved-totals
+           end-if.
+
        100-mainLogic.
 
       *    Write each record to report
@@ -351,30 +618,62 @@
            end-if.
 
       *    Determine the total transaction amounts per store
-           if (il-store-number = 01) then
-               add 1                           to ws-sales-count-1
-               add il-transaction-amount       to ws-store-sl-1
-           else if (il-store-number = 02) then
-               add 1                           to ws-sales-count-2
-               add il-transaction-amount       to ws-store-sl-2
-           else if (il-store-number = 03) then
-               add 1                           to ws-sales-count-3
-               add il-transaction-amount       to ws-store-sl-3
-           else if (il-store-number = 04) then
-               add 1                           to ws-sales-count-4
-               add il-transaction-amount       to ws-store-sl-4
-           else if (il-store-number = 05) then
-               add 1                           to ws-sales-count-5
-               add il-transaction-amount       to ws-store-sl-5
-           else if (il-store-number = 12) then
-               add 1                           to ws-sales-count-6
-               add il-transaction-amount       to ws-store-sl-6
+           perform 210-find-store-total.
+
+           if not ws-store-was-not-found then
+               add 1                           to
+                   stt-sl-count(ws-stot-idx)
+               add il-transaction-amount       to
+                   stt-sl-amount(ws-stot-idx)
+               add ws-sl-amount                to
+                   stt-tax-amount(ws-stot-idx)
            end-if.
 
            read in-file
                at end
                    move "y" to ws-eof-flag.
 
+      *Finds the ws-store-totals-table entry matching the current
+      *record's store number, leaving its index in ws-stot-idx.
+       210-find-store-total.
+
+           move "N"                            to ws-store-not-found.
+
+           perform 215-search-store-total
+               varying ws-stot-idx from 1 by 1
+               until ws-stot-idx > ws-store-tot-count
+               or stt-store-number(ws-stot-idx) = il-store-number.
+
+           if ws-stot-idx > ws-store-tot-count then
+               move "Y"                        to ws-store-not-found
+           end-if.
+
+       215-search-store-total.
+           continue.
+
+      *Finds the ws-sku-table entry matching the current record's SKU
+      *code, leaving its index in ws-sku-idx.  Blank description when
+      *there is no match rather than halting the run.
+       220-find-sku-description.
+
+           move "N"                            to ws-sku-not-found.
+           move spaces                         to ws-sku-description.
+
+           perform 225-search-sku
+               varying ws-sku-idx from 1 by 1
+               until ws-sku-idx > ws-sku-count
+               or wsk-sku-code(ws-sku-idx) = il-sku-code.
+
+           if ws-sku-idx > ws-sku-count then
+               move "Y"                        to ws-sku-not-found
+           else
+               move wsk-sku-description(ws-sku-idx) to
+                   ws-sku-description
+           end-if.
+
+       225-search-sku.
+           continue.
+
       *Sets the input from the .dat into formatted output for report
        200-processRecord.
 
@@ -385,6 +684,8 @@
            move il-invoice-number              to ws-invoice-number.
            move il-sku-code                    to ws-sku-code.
 
+           perform 220-find-sku-description.
+
       *    Calculate tax per each record
            compute ws-sl-amount rounded = il-transaction-amount *
              0.13.
@@ -417,6 +718,36 @@
            write report-line               from ws-output3
                after advancing 1 lines.
 
+           if ws-csv-mode-is-on then
+               perform 230-write-csv-line
+           end-if.
+
+      *Writes the same detail line out as a comma-delimited row for
+      *spreadsheet pickup, alongside the fixed-width report.
+       230-write-csv-line.
+
+           move spaces                         to csv-line.
+           string
+               ws-transaction-code delimited by size
+               "," delimited by size
+               ws-transaction-amount delimited by size
+               "," delimited by size
+               ws-payment-type delimited by size
+               "," delimited by size
+               ws-store-number delimited by size
+               "," delimited by size
+               ws-invoice-number delimited by size
+               "," delimited by size
+               function trim(ws-sku-code) delimited by size
+               "," delimited by size
+               function trim(ws-sku-description) delimited by size
+               "," delimited by size
+               ws-taxes-owed delimited by size
+               into csv-line
+           end-string.
+
+           write csv-line.
+
        300-formatPage.
 
            add 1                           to ws-page-num.
@@ -429,6 +760,144 @@
            write report-line                   from ws-heading3
                after advancing 1 lines.
 
+      *Copies the per-store totals into a work table and sorts it by
+      *amount so the highest/lowest reporting covers every store on
+      *the master, not just the first handful.
+       450-build-rank-table.
+
+           move ws-store-tot-count             to ws-rank-count.
+
+           perform 455-copy-one-store
+               varying ws-stot-idx from 1 by 1
+               until ws-stot-idx > ws-store-tot-count.
+
+       455-copy-one-store.
+
+           move stt-store-number(ws-stot-idx)  to
+               rnk-store-number(ws-stot-idx).
+           move stt-sl-amount(ws-stot-idx)     to
+               rnk-sl-amount(ws-stot-idx).
+
+      *Simple bubble sort, descending by SL amount, of the rank table
+      *built above - small enough (one entry per store) that a linear
+      *pass-based sort reads more plainly here than invoking SORT for
+      *an in-memory table.
+       460-sort-rank-table.
+
+           perform 465-one-bubble-pass
+               varying ws-rank-sub from 1 by 1
+               until ws-rank-sub > ws-rank-count.
+
+       465-one-bubble-pass.
+
+           perform 470-bubble-compare
+               varying ws-rank-idx from 1 by 1
+               until ws-rank-idx > ws-rank-count - 1.
+
+       470-bubble-compare.
+
+           if rnk-sl-amount(ws-rank-idx) <
+             rnk-sl-amount(ws-rank-idx + 1) then
+               move rnk-store-number(ws-rank-idx) to
+                   ws-rank-hold-number
+               move rnk-sl-amount(ws-rank-idx)   to
+                   ws-rank-hold-amount
+               move rnk-store-number(ws-rank-idx + 1) to
+                   rnk-store-number(ws-rank-idx)
+               move rnk-sl-amount(ws-rank-idx + 1) to
+                   rnk-sl-amount(ws-rank-idx)
+               move ws-rank-hold-number            to
+                   rnk-store-number(ws-rank-idx + 1)
+               move ws-rank-hold-amount            to
+                   rnk-sl-amount(ws-rank-idx + 1)
+           end-if.
+
+      *Builds the region roll-up table from the store master's region
+      *codes and each store's totals.
+       700-build-region-totals.
+
+           move zeros                          to ws-region-count.
+
+           perform 710-roll-up-one-store
+               varying ws-store-idx from 1 by 1
+               until ws-store-idx > ws-store-count.
+
+       710-roll-up-one-store.
+
+           perform 720-find-region-entry.
+
+           add stt-sl-amount(ws-store-idx)     to
+               wrg-region-sl-total(ws-region-idx).
+
+      *Finds (or adds) the region-table entry for the current store's
+      *region code, leaving its index in ws-region-idx.
+       720-find-region-entry.
+
+           perform 725-search-region
+               varying ws-region-idx from 1 by 1
+               until ws-region-idx > ws-region-count
+               or wrg-region-code(ws-region-idx) =
+                 wst-store-region(ws-store-idx).
+
+           if ws-region-idx > ws-region-count then
+               add 1                           to ws-region-count
+               move wst-store-region(ws-store-idx) to
+                   wrg-region-code(ws-region-count)
+               move zeros                      to
+                   wrg-region-sl-total(ws-region-count),
+                   wrg-region-return-total(ws-region-count)
+               move ws-region-count             to ws-region-idx
+           end-if.
+
+       725-search-region.
+           continue.
+
+      *Appends this run's sales tax to the shared Tax_Liability.dat
+      *file, one line per store, so the quarterly remittance figure
+      *can be summed either as a grand total or broken out by store
+      *rather than a manual subtraction off separate printouts.
+       600-write-tax-liability.
+
+           open extend tax-liability-file.
+           if ws-tl-status not = "00" then
+               open output tax-liability-file
+           end-if.
+
+           perform 605-write-one-store-tax-liability
+               varying ws-stot-idx from 1 by 1
+               until ws-stot-idx > ws-store-tot-count.
+
+           close tax-liability-file.
+
+       605-write-one-store-tax-liability.
+
+           move ws-sys-date                    to tl-run-date.
+           move stt-store-number(ws-stot-idx)  to tl-store-number.
+           move "SL"                           to tl-source-code.
+           move stt-tax-amount(ws-stot-idx)    to tl-tax-amount.
+
+           write tax-liability-record.
+
+      *Adds this run's totals onto the saved year-to-date totals and
+      *rewrites the YTD file.
+       650-write-ytd-totals.
+
+           move ws-sys-date                    to
+               yt-as-of-date of ws-ytd-saved-totals.
+           add ws-total-sl-amount               to
+               yt-sl-amount of ws-ytd-saved-totals.
+           add ws-total-sales-amount            to
+               yt-sales-amount of ws-ytd-saved-totals.
+           add ws-total-layaway-amount          to
+               yt-layaway-amount of ws-ytd-saved-totals.
+           add ws-total-tax-amount              to
+               yt-tax-amount of ws-ytd-saved-totals.
+
+           move ws-ytd-saved-totals             to ytd-totals-record.
+
+           open output ytd-totals-file.
+           write ytd-totals-record.
+           close ytd-totals-file.
 
        400-summaryReport.
 
@@ -485,83 +954,68 @@
            write report-line               from ws-output-payment-type
                after advancing 1 lines.
 
-      *    Formmatted output for store transactions amounts for sales
-           move ws-store-sl-1              to ws-sl-store1.
-           move ws-store-sl-2              to ws-sl-store2.
-           move ws-store-sl-3              to ws-sl-store3.
-           move ws-store-sl-4              to ws-sl-store4.
-           move ws-store-sl-5              to ws-sl-store5.
-           move ws-store-sl-6              to ws-sl-store6.
-
-      *    Determine if the following store is greater than the previous
-           if (ws-store-sl-1 > ws-store-sl-2 and
-                               ws-store-sl-3 and
-                               ws-store-sl-4 and
-                               ws-store-sl-5 and
-                               ws-store-sl-6) then
-               move 1                      to ws-store-highest
-           else if (ws-store-sl-2 > ws-store-sl-3 and
-                                    ws-store-sl-4 and
-                                    ws-store-sl-5 and
-                                    ws-store-sl-6) then
-               move 2                      to ws-store-highest
-           else if (ws-store-sl-3 > ws-store-sl-4 and
-                                    ws-store-sl-5 and
-                                    ws-store-sl-6) then
-               move 3                      to ws-store-highest
-           else if (ws-store-sl-4 > ws-store-sl-5 and
-                                    ws-store-sl-6) then
-               move 4                      to ws-store-highest
-           else if (ws-store-sl-5 > ws-store-sl-6) then
-               move 5                      to ws-store-highest
-           else
-               move 12                     to ws-store-highest
-           end-if.
+      *    Per-store detail, one line per store, with percent of total
+           write report-line               from ws-store-detail-heading
+               after advancing 2 lines.
 
-      *    Determine if the following store is lower than the previous
-           if (ws-store-sl-1 < ws-store-sl-2 and
-                               ws-store-sl-3 and
-                               ws-store-sl-4 and
-                               ws-store-sl-5 and
-                               ws-store-sl-6) then
-               move 1                      to ws-store-lowest
-           else if (ws-store-sl-2 < ws-store-sl-3 and
-                                    ws-store-sl-4 and
-                                    ws-store-sl-5 and
-                                    ws-store-sl-6) then
-               move 2                      to ws-store-lowest
-           else if (ws-store-sl-3 < ws-store-sl-4 and
-                                    ws-store-sl-5 and
-                                    ws-store-sl-6) then
-               move 3                      to ws-store-lowest
-           else if (ws-store-sl-4 < ws-store-sl-5 and
-                                    ws-store-sl-6) then
-               move 4                      to ws-store-lowest
-           else if (ws-store-sl-5 < ws-store-sl-6) then
-               move 5                      to ws-store-lowest
+           perform 480-write-store-detail-line
+               varying ws-stot-idx from 1 by 1
+               until ws-stot-idx > ws-store-tot-count.
+
+      *    The highest and lowest store are the first and last rows of
+      *    the sorted rank table built in 450/460 above.  Guard against
+      *    a subscript-0 reference when the store master failed to
+      *    load and left the rank table empty.
+           if ws-rank-count > 0 then
+               move rnk-store-number(1)        to ws-highest-store
+               move rnk-store-number(ws-rank-count) to ws-lowest-store
            else
-               move 12                     to ws-store-highest
+               move spaces                     to ws-highest-store,
+                   ws-lowest-store
            end-if.
 
-      *    Set the highest store
-           move ws-store-highest           to ws-highest-store.
-           move ws-store-lowest            to ws-lowest-store.
-
-      *    Outputting the file sales lines
-           write report-line               from ws-heading2
+           write report-line               from ws-heading-highandlow
                after advancing 2 lines.
 
-           write report-line               from ws-output2
+           write report-line               from ws-output-highandlow
                after advancing 1 lines.
 
-           write report-line               from ws-heading-highandlow
+      *    Region roll-up, one line per region found on the master.
+           write report-line               from ws-region-detail-heading
                after advancing 2 lines.
 
-           write report-line               from ws-output-highandlow
-               after advancing 1 lines.
+           perform 900-write-region-detail-line
+               varying ws-region-idx from 1 by 1
+               until ws-region-idx > ws-region-count.
 
       *    Outputs the total taxes owed back to us
            write report-line               from ws-heading6
              after advancing 2 lines.
 
+       480-write-store-detail-line.
+
+           move stt-store-number(ws-stot-idx)  to ws-std-store.
+           move stt-sl-count(ws-stot-idx)       to ws-std-sl-count.
+           move stt-sl-amount(ws-stot-idx)      to ws-std-sl-amount.
+
+           if ws-total-sl-amount > 0 then
+               compute ws-std-percent rounded =
+                   (stt-sl-amount(ws-stot-idx) / ws-total-sl-amount)
+                   * 100
+           else
+               move 0                          to ws-std-percent
+           end-if.
+
+           write report-line               from ws-store-detail-line
+               after advancing 1 lines.
+
+       900-write-region-detail-line.
+
+           move wrg-region-code(ws-region-idx) to ws-rgd-region.
+           move wrg-region-sl-total(ws-region-idx) to
+               ws-rgd-sl-total.
+
+           write report-line               from ws-region-detail-line
+               after advancing 1 lines.
+
        end program MAFD_Final_Program3.
